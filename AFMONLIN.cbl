@@ -0,0 +1,631 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AFMONLIN.
+000300 AUTHOR.        J H MORALES.
+000400 INSTALLATION.  DATA CENTER SERVICES - FILE MANAGEMENT GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  ----------------------------------------
+001100*    2026-08-09 JHM   ORIGINAL PROGRAM.  ONLINE (CICS) CATALOG
+001200*                     MAINTENANCE TRANSACTION AFMO, PRESENTING
+001300*                     MAP AFMOLN1 (MAPSET AFMONLIN) WITH
+001400*                     PF-KEY ACTIONS FOR CREATE, DELETE AND
+001500*                     LIST AGAINST THE FILE-STATUS CATALOG, SO
+001600*                     CATALOG CHANGES NO LONGER HAVE TO GO
+001700*                     THROUGH THE ADVANCED-FILE-MANAGER
+001800*                     CONSOLE COMMAND PROMPT.
+001850*    2026-08-09 JHM   PF5 NOW BROWSES THE CATALOG (STARTBR/
+001860*                     READNEXT/ENDBR) INSTEAD OF A SINGLE KEYED
+001870*                     LOOKUP; AUDIT RECORDS NO LONGER LOSE THEIR
+001880*                     ACTION CODE; ONLINE CREATES ARE CATALOGED
+001890*                     AGAINST A DEFAULT DIRECTORY NAME.
+001900*****************************************************************
+
+002000*****************************************************************
+002100*    THIS PROGRAM USES CICS COMMAND-LEVEL STATEMENTS (EXEC
+002200*    CICS ... END-EXEC), WHICH ARE TRANSLATED BY THE CICS
+002300*    COMMAND-LEVEL TRANSLATOR AHEAD OF THE COBOL COMPILE STEP
+002400*    IN THIS SHOP'S CICS REGION.  IT IS NOT A FREE-STANDING
+002500*    BATCH PROGRAM AND IS NOT RUN FROM JCL - IT RUNS UNDER
+002600*    CICS AS TRANSACTION AFMO AGAINST PROGRAM AFMONLIN, ONCE
+002700*    DEFINED IN THE CICS SYSTEM DEFINITION (CSD).
+002800*****************************************************************
+
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM-370.
+003200 OBJECT-COMPUTER.  IBM-370.
+
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+
+003500*----------------------------------------------------------------
+003600*    COPY AFMFSTAT IS THE I/O AREA FOR THE FILESTAT CICS FILE -
+003700*    THE SAME PHYSICAL FILE-STATUS CATALOG (FILE.STATUS) THE
+003800*    BATCH/INTERACTIVE PROGRAM ADVANCED-FILE-MANAGER MAINTAINS,
+003900*    DEFINED IN THE CICS FCT AS FILESTAT SO IT CAN BE SHARED
+004000*    AND RECORD-LOCKED ACROSS CONCURRENT ONLINE USERS.
+004100*----------------------------------------------------------------
+004200     COPY AFMFSTAT.
+
+004300*----------------------------------------------------------------
+004400*    COPY AFMAUDIT IS THE I/O AREA FOR THE CHANGE-CONTROL AUDIT
+004500*    TRAIL.  ONLINE CHANGES ARE APPENDED THROUGH CICS FILE
+004600*    CONTROL AGAINST AN ENTRY-SEQUENCED (ESDS) FORM OF THE SAME
+004700*    AUDIT-TRAIL CONTENT THE BATCH/INTERACTIVE PROGRAM WRITES
+004800*    SEQUENTIALLY (QSAM) OVERNIGHT - THE TWO NEVER RUN AGAINST
+004900*    THE DATA SET AT THE SAME TIME, SO THIS KEEPS ONLINE AUDIT
+005000*    WRITES RECORD-LEVEL SAFE FOR MULTIPLE CONCURRENT OPERATORS
+005100*    WITHOUT A SEQUENTIAL-FILE SERIALIZATION BOTTLENECK.
+005200*----------------------------------------------------------------
+005300     COPY AFMAUDIT.
+
+005400*----------------------------------------------------------------
+005500*    SYMBOLIC MAP FOR AFMOLN1 (MAPSET AFMONLIN)
+005600*----------------------------------------------------------------
+005700     COPY AFMOLN1.
+
+005800*----------------------------------------------------------------
+005900*    WORK FIELDS
+006000*----------------------------------------------------------------
+006050*    COMMAREA PASSED BACK TO CICS ON EACH "CONTINUE THE
+006060*    CONVERSATION" RETURN AND RECEIVED BACK ON THE OPERATOR'S
+006070*    NEXT PF KEY.  ALSO CARRIES THE LIST (PF5) BROWSE POSITION
+006080*    ACROSS PSEUDO-CONVERSATIONAL TRIPS, SINCE WORKING-STORAGE
+006090*    DOES NOT SURVIVE BETWEEN ONE EXEC CICS RETURN AND THE NEXT.
+006095*----------------------------------------------------------------
+006100 01  AFMO-COMMAREA.
+006110         05  AFMO-COMM-BROWSE-FLAG  PIC X(01)   VALUE "N".
+006120             88  AFMO-BROWSE-ACTIVE             VALUE "Y".
+006130         05  AFMO-COMM-LAST-KEY     PIC X(50).
+006200 01  AFMO-RESP                  PIC S9(08) COMP.
+006300 01  AFMO-ERROR-MESSAGE         PIC X(79).
+006310 01  AFMO-LIST-CONTINUE-SW      PIC X(01)   VALUE "N".
+006320     88  AFMO-LIST-IS-CONTINUING            VALUE "Y".
+
+006400 01  AFMO-ABSTIME               PIC S9(15) COMP-3.
+006500 01  AFMO-TODAY-YYYYMMDD        PIC X(08).
+006600 01  AFMO-TODAY-DISPLAY.
+006700         05  AFMO-TODAY-YYYY        PIC X(04).
+006800         05  FILLER                 PIC X(01)   VALUE "-".
+006900         05  AFMO-TODAY-MM          PIC X(02).
+007000         05  FILLER                 PIC X(01)   VALUE "-".
+007100         05  AFMO-TODAY-DD          PIC X(02).
+007200 01  AFMO-NOW-HHMMSS            PIC X(06).
+007300 01  AFMO-NOW-DISPLAY.
+007400         05  AFMO-NOW-HH            PIC X(02).
+007500         05  FILLER                 PIC X(01)   VALUE ":".
+007600         05  AFMO-NOW-MM            PIC X(02).
+007700         05  FILLER                 PIC X(01)   VALUE ":".
+007800         05  AFMO-NOW-SS            PIC X(02).
+
+007810*----------------------------------------------------------------
+007820*    AUDIT-TRAIL WORK FIELDS.  THE CALLER SETS AFMO-AUDIT-ACTION
+007830*    (NOT AUDIT-ACTION-CODE DIRECTLY - THAT FIELD IS PART OF
+007840*    AUDIT-TRAIL-RECORD AND GETS BLANKED AT THE TOP OF
+007845*    6500-WRITE-AUDIT-RECORD) BEFORE PERFORMING 6500.
+007847*----------------------------------------------------------------
+007848 01  AFMO-AUDIT-ACTION          PIC X(06).
+
+007850*----------------------------------------------------------------
+007852*    DEFAULT DIRECTORY ATTRIBUTED TO EVERY ONLINE CREATE.  THE
+007854*    ONLINE TRANSACTION HAS NO DIRECTORY-SELECTION COMMAND LIKE
+007856*    ADVANCED-FILE-MANAGER'S SWITCH-DIRECTORY (DIRECTORY-
+007858*    LISTING IS A QSAM CONFIGURATION FILE, NOT A CICS FILE), SO
+007862*    EVERY ENTRY THIS TRANSACTION CREATES IS CATALOGED AGAINST
+007864*    THIS ONE CONFIGURED DIRECTORY NAME RATHER THAN LEFT BLANK -
+007866*    AN OPERATOR MUST HAVE A DIRECTORY-LISTING ENTRY OF THIS
+007868*    NAME ON FILE FOR 7900-RECONCILE-CATALOG (ADVANCED-FILE-
+007870*    MANAGER) TO TREAT THESE ENTRIES AS MATCHED.
+007872*----------------------------------------------------------------
+007874 01  AFMO-DEFAULT-DIRECTORY     PIC X(18)   VALUE "ONLINE".
+
+007900*----------------------------------------------------------------
+008000*    CREATE-NEW-FILE VALIDATION WORK FIELDS (SAME RULES AND
+008100*    SAME TABLE OF APPROVED TYPE CODES AS ADVANCED-FILE-
+008200*    MANAGER'S 5160-VALIDATE-FILE-TYPE)
+008300*----------------------------------------------------------------
+008400 01  AFMO-SIZE-NUMERIC-TEST     PIC 9(10).
+008500 01  AFMO-VALID-FILE-TYPE-TABLE.
+008600         05  FILLER                 PIC X(10)   VALUE "TXT".
+008700         05  FILLER                 PIC X(10)   VALUE "DAT".
+008800         05  FILLER                 PIC X(10)   VALUE "BIN".
+008900         05  FILLER                 PIC X(10)   VALUE "DOC".
+009000         05  FILLER                 PIC X(10)   VALUE "PDF".
+009100         05  FILLER                 PIC X(10)   VALUE "CSV".
+009200         05  FILLER                 PIC X(10)   VALUE "LOG".
+009300 01  AFMO-VALID-FILE-TYPES
+009350         REDEFINES AFMO-VALID-FILE-TYPE-TABLE.
+009400         05  AFMO-VALID-FILE-TYPE   PIC X(10)
+009500             OCCURS 7 TIMES INDEXED BY AFMO-TYPE-IDX.
+
+009600*----------------------------------------------------------------
+009700*    DFHAID GIVES THE 88-LEVEL PF/PA-KEY CONDITIONS UNDER
+009800*    EIBAID (DFHPF1, DFHPF2, DFHPF3, DFHPF5, DFHENTER, ...).
+009900*    DFHBMSCA GIVES THE STANDARD BMS ATTRIBUTE-BYTE VALUES.
+010000*----------------------------------------------------------------
+010100     COPY DFHAID.
+010200     COPY DFHBMSCA.
+
+010300 LINKAGE SECTION.
+010400 01  DFHCOMMAREA                    PIC X(51).
+
+010500 PROCEDURE DIVISION.
+
+010600*****************************************************************
+010700*    0000-MAIN-LINE
+010800*    PSEUDO-CONVERSATIONAL MAINLINE.  EIBCALEN = 0 MEANS THIS
+010900*    IS THE FIRST ENTRY TO THE TRANSACTION (NO DUMMY COMMAREA
+011000*    YET RETURNED), SO THE INITIAL MAP IS SENT.  ANY OTHER
+011100*    ENTRY IS A PF-KEY RESPONSE TO A MAP ALREADY ON SCREEN.
+011200*    EACH BRANCH IS RESPONSIBLE FOR ISSUING ITS OWN EXEC CICS
+011300*    RETURN BEFORE GOBACK - 9000-END-CONVERSATION RETURNS
+011400*    WITHOUT A TRANSID TO DROP THE CONVERSATION, SO THIS
+011500*    PARAGRAPH MUST NOT ISSUE A SECOND, CONTRADICTORY RETURN
+011600*    AFTERWARD.
+011700*****************************************************************
+011800 0000-MAIN-LINE.
+
+011900     IF EIBCALEN = 0
+012000         MOVE "N" TO AFMO-COMM-BROWSE-FLAG
+012010         MOVE SPACES TO AFMO-COMM-LAST-KEY
+012020         PERFORM 1000-SEND-INITIAL-MAP
+012100             THRU 1000-EXIT
+012200     ELSE
+012210         MOVE DFHCOMMAREA TO AFMO-COMMAREA
+012300         PERFORM 2000-PROCESS-AID-KEY
+012400             THRU 2000-EXIT
+012500     END-IF.
+
+012600     GOBACK.
+
+012700 0000-EXIT.
+012800     EXIT.
+
+012900*****************************************************************
+013000*    1000-SEND-INITIAL-MAP
+013100*****************************************************************
+013200 1000-SEND-INITIAL-MAP.
+
+013300     MOVE SPACES TO AFMOLN1O.
+013400     MOVE SPACES TO MSGO.
+
+013500     EXEC CICS SEND MAP('AFMOLN1')
+013600         MAPSET('AFMONLIN')
+013700         FROM(AFMOLN1O)
+013800         ERASE
+013900     END-EXEC.
+
+014000     PERFORM 9900-RETURN-TRANSID
+014100         THRU 9900-EXIT.
+
+014200 1000-EXIT.
+014300     EXIT.
+
+014400*****************************************************************
+014500*    2000-PROCESS-AID-KEY
+014600*    RECEIVES THE OPERATOR'S INPUT AND ACTS ON THE PF KEY
+014700*    PRESSED - PF1 CREATE, PF2 DELETE, PF5 LIST, PF3 END
+014800*    THE CONVERSATION.  ANY OTHER KEY REDISPLAYS THE MAP WITH
+014900*    AN ERROR INSTEAD OF DROPPING THE OPERATOR BACK TO A BARE
+015000*    "INVALID COMMAND" PROMPT.
+015100*****************************************************************
+015200 2000-PROCESS-AID-KEY.
+
+015300     EXEC CICS RECEIVE MAP('AFMOLN1')
+015400         MAPSET('AFMONLIN')
+015500         INTO(AFMOLN1I)
+015600     END-EXEC.
+
+015700     IF EIBAID = DFHPF3
+015800         PERFORM 9000-END-CONVERSATION
+015900             THRU 9000-EXIT
+016000         GO TO 2000-EXIT
+016100     END-IF.
+
+016200     EVALUATE TRUE
+016300         WHEN EIBAID = DFHPF1
+016400             PERFORM 5000-PROCESS-CREATE
+016500                 THRU 5000-EXIT
+016600         WHEN EIBAID = DFHPF2
+016700             PERFORM 6000-PROCESS-DELETE
+016800                 THRU 6000-EXIT
+016900         WHEN EIBAID = DFHPF5
+017000             PERFORM 4000-PROCESS-LIST
+017100                 THRU 4000-EXIT
+017200         WHEN OTHER
+017300             MOVE "INVALID PF KEY - USE PF1, PF2, PF5 OR PF3"
+017400                 TO AFMO-ERROR-MESSAGE
+017500             PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+017600                 THRU 7000-EXIT
+017700     END-EVALUATE.
+
+017800     PERFORM 9900-RETURN-TRANSID
+017900         THRU 9900-EXIT.
+
+018000 2000-EXIT.
+018100     EXIT.
+
+018200*****************************************************************
+018300*    3000-VALIDATE-SCREEN-INPUT
+018400*    EDITS FNAMI/FSIZI/FTYPI IN PLACE AGAINST THE SAME RULES
+018500*    ADVANCED-FILE-MANAGER APPLIES IN 5150-VALIDATE-CREATE-
+018600*    INPUT, SO A SCREEN VALUE THAT WOULD BE REJECTED BY CREATE
+018700*    NEVER REACHES THE CATALOG FROM HERE EITHER.  A NON-BLANK
+018800*    AFMO-ERROR-MESSAGE ON RETURN MEANS THE CALLER MUST REJECT
+018900*    THE REQUEST WITHOUT WRITING IT.
+019000*****************************************************************
+019100 3000-VALIDATE-SCREEN-INPUT.
+
+019200     MOVE SPACES TO AFMO-ERROR-MESSAGE.
+
+019300     IF FNAMI = SPACES
+019400         MOVE "FILE NAME IS REQUIRED" TO AFMO-ERROR-MESSAGE
+019500         GO TO 3000-EXIT
+019600     END-IF.
+
+019700     MOVE FSIZI TO AFMO-SIZE-NUMERIC-TEST.
+019800     IF AFMO-SIZE-NUMERIC-TEST NOT NUMERIC
+019900         MOVE "FILE SIZE MUST BE NUMERIC" TO AFMO-ERROR-MESSAGE
+020000         GO TO 3000-EXIT
+020100     END-IF.
+
+020200     IF AFMO-SIZE-NUMERIC-TEST = ZERO
+020300         MOVE "FILE SIZE MUST BE GREATER THAN ZERO"
+020400             TO AFMO-ERROR-MESSAGE
+020500         GO TO 3000-EXIT
+020600     END-IF.
+
+020700     IF FTYPI = SPACES
+020800         MOVE "FILE TYPE IS REQUIRED" TO AFMO-ERROR-MESSAGE
+020900         GO TO 3000-EXIT
+021000     END-IF.
+
+021100     SET AFMO-TYPE-IDX TO 1.
+021200     SEARCH AFMO-VALID-FILE-TYPE
+021300         AT END
+021400             MOVE "INVALID FILE TYPE" TO AFMO-ERROR-MESSAGE
+021500         WHEN AFMO-VALID-FILE-TYPE (AFMO-TYPE-IDX) = FTYPI
+021600             CONTINUE
+021700     END-SEARCH.
+
+021800 3000-EXIT.
+021900     EXIT.
+
+022000*****************************************************************
+022100*    3500-GET-CURRENT-TIMESTAMP
+022200*****************************************************************
+022300 3500-GET-CURRENT-TIMESTAMP.
+
+022400     EXEC CICS ASKTIME
+022500         ABSTIME(AFMO-ABSTIME)
+022600     END-EXEC.
+022700     EXEC CICS FORMATTIME
+022800         ABSTIME(AFMO-ABSTIME)
+022900         YYYYMMDD(AFMO-TODAY-YYYYMMDD)
+023000         TIME(AFMO-NOW-HHMMSS)
+023100     END-EXEC.
+
+023200     MOVE AFMO-TODAY-YYYYMMDD(1:4) TO AFMO-TODAY-YYYY.
+023300     MOVE AFMO-TODAY-YYYYMMDD(5:2) TO AFMO-TODAY-MM.
+023400     MOVE AFMO-TODAY-YYYYMMDD(7:2) TO AFMO-TODAY-DD.
+023500     MOVE AFMO-NOW-HHMMSS(1:2)     TO AFMO-NOW-HH.
+023600     MOVE AFMO-NOW-HHMMSS(3:2)     TO AFMO-NOW-MM.
+023700     MOVE AFMO-NOW-HHMMSS(5:2)     TO AFMO-NOW-SS.
+
+023800 3500-EXIT.
+023900     EXIT.
+
+024000*****************************************************************
+024100*    4000-PROCESS-LIST
+024200*    PF5 - BROWSES THE CATALOG IN FILE-NAME SEQUENCE ONE ENTRY
+024300*    AT A TIME.  A FILE NAME KEYED INTO FNAMI STARTS (OR
+024400*    RESTARTS) THE BROWSE POSITIONED AT THAT NAME; PRESSING PF5
+024500*    AGAIN WITH FNAMI BLANK CONTINUES FROM THE LAST ENTRY SHOWN,
+024550*    WHICH AFMO-COMMAREA CARRIES ACROSS THE PSEUDO-CONVERSATIONAL
+024600*    RETURN BECAUSE WORKING-STORAGE DOES NOT SURVIVE BETWEEN
+024650*    TRIPS.
+024700*****************************************************************
+024800 4000-PROCESS-LIST.
+
+024900     MOVE "N" TO AFMO-LIST-CONTINUE-SW.
+
+025000     IF FNAMI NOT = SPACES
+025100         MOVE FNAMI TO FILE-NAME
+025200     ELSE
+025300         IF NOT AFMO-BROWSE-ACTIVE
+025400             MOVE "ENTER A FILE NAME TO START THE LIST"
+025500                 TO AFMO-ERROR-MESSAGE
+025600             PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+025700                 THRU 7000-EXIT
+025800             GO TO 4000-EXIT
+025900         END-IF
+026000         MOVE AFMO-COMM-LAST-KEY TO FILE-NAME
+026100         SET AFMO-LIST-IS-CONTINUING TO TRUE
+026200     END-IF.
+
+026300     EXEC CICS STARTBR FILE('FILESTAT')
+026400         RIDFLD(FILE-NAME)
+026500         GTEQ
+026600         RESP(AFMO-RESP)
+026700     END-EXEC.
+
+026800     IF AFMO-RESP NOT = DFHRESP(NORMAL)
+026900         MOVE "N" TO AFMO-COMM-BROWSE-FLAG
+027000         MOVE "NO CATALOG ENTRIES FOUND FROM THAT POINT"
+027100             TO AFMO-ERROR-MESSAGE
+027200         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+027300             THRU 7000-EXIT
+027400         GO TO 4000-EXIT
+027500     END-IF.
+
+027600     PERFORM 4100-READ-NEXT-LIST-ENTRY
+027700         THRU 4100-EXIT.
+
+027800     IF AFMO-LIST-IS-CONTINUING
+027900             AND AFMO-RESP = DFHRESP(NORMAL)
+028000             AND FILE-NAME = AFMO-COMM-LAST-KEY
+028100         PERFORM 4100-READ-NEXT-LIST-ENTRY
+028200             THRU 4100-EXIT
+028300     END-IF.
+
+028400     EXEC CICS ENDBR FILE('FILESTAT')
+028500     END-EXEC.
+
+028600     IF AFMO-RESP = DFHRESP(NORMAL)
+028700         MOVE FILE-NAME              TO AFMO-COMM-LAST-KEY
+028800         SET AFMO-BROWSE-ACTIVE TO TRUE
+028900         MOVE FILE-NAME              TO FNAMO
+029000         MOVE FILE-SIZE              TO FSIZO
+029100         MOVE FILE-TYPE              TO FTYPO
+029200         MOVE FILE-CREATION-DATE     TO FCDTO
+029300         MOVE FILE-MODIFICATION-DATE TO FMDTO
+029400         MOVE FILE-DIRECTORY-NAME    TO FDIRO
+029500         MOVE "CATALOG ENTRY - PRESS PF5 FOR NEXT"
+029600             TO AFMO-ERROR-MESSAGE
+029700         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+029800             THRU 7000-EXIT
+029900     ELSE
+030000         MOVE "N" TO AFMO-COMM-BROWSE-FLAG
+030100         MOVE "END OF CATALOG REACHED" TO AFMO-ERROR-MESSAGE
+030200         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+030300             THRU 7000-EXIT
+030400     END-IF.
+
+030500 4000-EXIT.
+030600     EXIT.
+
+030700*****************************************************************
+030800*    4100-READ-NEXT-LIST-ENTRY
+030900*    READS ONE ENTRY FORWARD FROM THE CURRENT BROWSE POSITION.
+031000*****************************************************************
+031100 4100-READ-NEXT-LIST-ENTRY.
+
+031200     EXEC CICS READNEXT FILE('FILESTAT')
+031300         INTO(FILE-STATUS-RECORD)
+031400         RIDFLD(FILE-NAME)
+031500         RESP(AFMO-RESP)
+031600     END-EXEC.
+
+031700 4100-EXIT.
+031800     EXIT.
+
+032000*****************************************************************
+032100*    5000-PROCESS-CREATE
+032200*    PF1 - ADDS ONE NEW ENTRY TO THE FILE-STATUS CATALOG FROM
+032300*    THE SCREEN FIELDS, THE SAME VALIDATION AND DUPLICATE-KEY
+032400*    RULES AS THE CONSOLE CREATE COMMAND.
+032500*****************************************************************
+032600 5000-PROCESS-CREATE.
+
+032700     PERFORM 3000-VALIDATE-SCREEN-INPUT
+032800         THRU 3000-EXIT.
+032900     IF AFMO-ERROR-MESSAGE NOT = SPACES
+033000         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+033100             THRU 7000-EXIT
+033200         GO TO 5000-EXIT
+033300     END-IF.
+
+033400     MOVE FNAMI TO FILE-NAME.
+033500     EXEC CICS READ FILE('FILESTAT')
+033600         INTO(FILE-STATUS-RECORD)
+033700         RIDFLD(FILE-NAME)
+033800         RESP(AFMO-RESP)
+033900     END-EXEC.
+
+034000     IF AFMO-RESP = DFHRESP(NORMAL)
+034100         MOVE "FILE ALREADY EXISTS IN CATALOG"
+034200             TO AFMO-ERROR-MESSAGE
+034300         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+034400             THRU 7000-EXIT
+034500         GO TO 5000-EXIT
+034600     END-IF.
+
+034700     PERFORM 3500-GET-CURRENT-TIMESTAMP
+034800         THRU 3500-EXIT.
+
+034900     MOVE FNAMI                  TO FILE-NAME.
+035000     MOVE AFMO-SIZE-NUMERIC-TEST TO FILE-SIZE.
+035100     MOVE FTYPI                  TO FILE-TYPE.
+035200     MOVE AFMO-TODAY-DISPLAY     TO FILE-CREATION-DATE.
+035300     MOVE AFMO-TODAY-DISPLAY     TO FILE-MODIFICATION-DATE.
+035400     MOVE AFMO-DEFAULT-DIRECTORY TO FILE-DIRECTORY-NAME.
+
+035500     EXEC CICS WRITE FILE('FILESTAT')
+035600         FROM(FILE-STATUS-RECORD)
+035700         RIDFLD(FILE-NAME)
+035800         RESP(AFMO-RESP)
+035900     END-EXEC.
+
+036000     IF AFMO-RESP = DFHRESP(NORMAL)
+036100         MOVE "CREATE" TO AFMO-AUDIT-ACTION
+036200         PERFORM 6500-WRITE-AUDIT-RECORD
+036300             THRU 6500-EXIT
+036400         MOVE FILE-SIZE              TO FSIZO
+036500         MOVE FILE-TYPE              TO FTYPO
+036600         MOVE FILE-CREATION-DATE     TO FCDTO
+036700         MOVE FILE-MODIFICATION-DATE TO FMDTO
+036800         MOVE FILE-DIRECTORY-NAME    TO FDIRO
+036900         MOVE "FILE CREATED" TO AFMO-ERROR-MESSAGE
+037000         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+037100             THRU 7000-EXIT
+037200     ELSE
+037300         MOVE "UNABLE TO WRITE CATALOG ENTRY"
+037400             TO AFMO-ERROR-MESSAGE
+037500         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+037600             THRU 7000-EXIT
+037700     END-IF.
+
+037800 5000-EXIT.
+037900     EXIT.
+
+038000*****************************************************************
+038100*    6000-PROCESS-DELETE
+038200*    PF2 - REMOVES THE ENTRY NAMED IN FNAMI FROM THE FILE-
+038300*    STATUS CATALOG, THE SAME KEYED-READ-BEFORE-DELETE RULE
+038400*    AS THE CONSOLE DELETE COMMAND.
+038500*****************************************************************
+038600 6000-PROCESS-DELETE.
+
+038700     IF FNAMI = SPACES
+038800         MOVE "FILE NAME IS REQUIRED" TO AFMO-ERROR-MESSAGE
+038900         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+039000             THRU 7000-EXIT
+039100         GO TO 6000-EXIT
+039200     END-IF.
+
+039300     MOVE FNAMI TO FILE-NAME.
+039400     EXEC CICS READ FILE('FILESTAT')
+039500         INTO(FILE-STATUS-RECORD)
+039600         RIDFLD(FILE-NAME)
+039700         UPDATE
+039800         RESP(AFMO-RESP)
+039900     END-EXEC.
+
+040000     IF AFMO-RESP NOT = DFHRESP(NORMAL)
+040100         MOVE "FILE NOT FOUND IN CATALOG" TO AFMO-ERROR-MESSAGE
+040200         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+040300             THRU 7000-EXIT
+040400         GO TO 6000-EXIT
+040500     END-IF.
+
+040600     EXEC CICS DELETE FILE('FILESTAT')
+040700         RESP(AFMO-RESP)
+040800     END-EXEC.
+
+040900     IF AFMO-RESP = DFHRESP(NORMAL)
+041000         MOVE "DELETE" TO AFMO-AUDIT-ACTION
+041100         PERFORM 6500-WRITE-AUDIT-RECORD
+041200             THRU 6500-EXIT
+041300         MOVE SPACES TO AFMOLN1O
+041400         MOVE "FILE DELETED" TO AFMO-ERROR-MESSAGE
+041500         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+041600             THRU 7000-EXIT
+041700     ELSE
+041800         MOVE "UNABLE TO DELETE CATALOG ENTRY"
+041900             TO AFMO-ERROR-MESSAGE
+042000         PERFORM 7000-REDISPLAY-MAP-WITH-ERROR
+042100             THRU 7000-EXIT
+042200     END-IF.
+
+042300 6000-EXIT.
+042400     EXIT.
+
+042500*****************************************************************
+042600*    6500-WRITE-AUDIT-RECORD
+042700*    WRITES ONE AUDIT-TRAIL ENTRY FOR THE ONLINE CATALOG
+042800*    CHANGE JUST MADE.  THE CALLER SETS AFMO-AUDIT-ACTION (NOT
+042900*    AUDIT-ACTION-CODE DIRECTLY - MOVE SPACES TO AUDIT-TRAIL-
+043000*    RECORD BELOW WOULD ONLY BLANK IT RIGHT BACK OUT) BEFORE
+043100*    PERFORMING THIS PARAGRAPH.  OPERATOR ID COMES FROM THE
+043200*    SIGNED-ON CICS USERID, TERMINAL FROM EIBTRMID.
+043300*****************************************************************
+043400 6500-WRITE-AUDIT-RECORD.
+
+043500     MOVE SPACES TO AUDIT-TRAIL-RECORD.
+043600     MOVE AFMO-AUDIT-ACTION TO AUDIT-ACTION-CODE.
+043700     MOVE FILE-NAME TO AUDIT-FILE-NAME.
+
+043800     PERFORM 3500-GET-CURRENT-TIMESTAMP
+043900         THRU 3500-EXIT.
+044000     MOVE AFMO-TODAY-DISPLAY TO AUDIT-DATE.
+044100     MOVE AFMO-NOW-DISPLAY   TO AUDIT-TIME.
+
+044200     EXEC CICS ASSIGN
+044300         USERID(AUDIT-OPERATOR-ID)
+044400     END-EXEC.
+044500     IF AUDIT-OPERATOR-ID = SPACES
+044600         MOVE EIBTRMID TO AUDIT-OPERATOR-ID
+044700     END-IF.
+
+044800     EXEC CICS WRITE FILE('AUDITTRL')
+044900         FROM(AUDIT-TRAIL-RECORD)
+045000         RESP(AFMO-RESP)
+045100     END-EXEC.
+
+045200 6500-EXIT.
+045300     EXIT.
+
+045400*****************************************************************
+045500*    7000-REDISPLAY-MAP-WITH-ERROR
+045600*    REDISPLAYS THE MAP WITH AFMO-ERROR-MESSAGE IN THE MESSAGE
+045700*    LINE AND THE CURSOR BACK ON THE FILE NAME FIELD, INSTEAD
+045800*    OF DROPPING THE OPERATOR OUT OF THE TRANSACTION ON BAD
+045900*    INPUT.
+046000*****************************************************************
+046100 7000-REDISPLAY-MAP-WITH-ERROR.
+
+046200     MOVE AFMO-ERROR-MESSAGE TO MSGO.
+
+046300     EXEC CICS SEND MAP('AFMOLN1')
+046400         MAPSET('AFMONLIN')
+046500         FROM(AFMOLN1O)
+046600         DATAONLY
+046700         CURSOR
+046800     END-EXEC.
+
+046900 7000-EXIT.
+047000     EXIT.
+
+047100*****************************************************************
+047200*    9000-END-CONVERSATION
+047300*    PF3 - ENDS THE TRANSACTION.  THIS EXEC CICS RETURN CARRIES
+047400*    NO TRANSID, SO ONCE 0000-MAIN-LINE FALLS THROUGH TO
+047500*    GOBACK CONTROL GOES BACK TO CICS RATHER THAN RE-ARMING
+047600*    AFMO - THE CALLER (2000-PROCESS-AID-KEY) MUST NOT PERFORM
+047700*    9900-RETURN-TRANSID AFTER THIS PARAGRAPH.
+047800*****************************************************************
+047900 9000-END-CONVERSATION.
+
+048000     EXEC CICS SEND TEXT
+048100         FROM("CATALOG MAINTENANCE COMPLETE")
+048200         ERASE
+048300         FREEKB
+048400     END-EXEC.
+
+048500     EXEC CICS RETURN
+048600     END-EXEC.
+
+048700 9000-EXIT.
+048800     EXIT.
+
+048900*****************************************************************
+049000*    9900-RETURN-TRANSID
+049100*    COMMON "CONTINUE THE CONVERSATION" RETURN - RE-ARMS
+049200*    TRANSACTION AFMO FOR THE OPERATOR'S NEXT PF KEY AND SETS
+049300*    EIBCALEN NON-ZERO ON THE NEXT ENTRY, CARRYING THE LIST
+049400*    BROWSE POSITION FORWARD IN AFMO-COMMAREA.
+049500*****************************************************************
+049600 9900-RETURN-TRANSID.
+
+049700     EXEC CICS RETURN
+049800         TRANSID('AFMO')
+049900         COMMAREA(AFMO-COMMAREA)
+050000         LENGTH(51)
+050100     END-EXEC.
+
+050200 9900-EXIT.
+050300     EXIT.
