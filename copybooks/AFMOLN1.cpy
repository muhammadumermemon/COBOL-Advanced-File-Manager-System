@@ -0,0 +1,74 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMOLN1
+      *    DESCRIPTION..  SYMBOLIC MAP FOR MAP AFMOLN1, MAPSET
+      *                   AFMONLIN (SEE BMS MEMBER bms/AFMONLIN.bms).
+      *                   HAND-MAINTAINED IN THIS SOURCE TREE IN THE
+      *                   EXACT FORM DFHMSD/DFHMDI/DFHMDF ASSEMBLY
+      *                   WOULD PRODUCE, SO IT CAN BE COPYBOOK-
+      *                   CHECKED AGAINST THE MAP SOURCE BY HAND
+      *                   UNTIL A BMS ASSEMBLY STEP IS ADDED TO
+      *                   THIS SHOP'S BUILD.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-09 JHM   ORIGINAL COPYBOOK.
+      *    2026-08-09 JHM   WIDENED FDIRI/FDIRO TO PIC X(50) TO MATCH
+      *                     THE WIDENED FILE-DIRECTORY-NAME (COPYBOOK
+      *                     AFMFSTAT) - SEE THE MATCHING LENGTH= CHANGE
+      *                     ON THE FDIR FIELD IN bms/AFMONLIN.bms.
+      *****************************************************************
+       01  AFMOLN1I.
+           05  FILLER                      PIC X(12).
+           05  FNAML                       COMP PIC S9(4).
+           05  FNAMF                       PICTURE X.
+           05  FILLER REDEFINES FNAMF.
+               10  FNAMA                   PICTURE X.
+           05  FNAMI                       PIC X(50).
+           05  FSIZL                       COMP PIC S9(4).
+           05  FSIZF                       PICTURE X.
+           05  FILLER REDEFINES FSIZF.
+               10  FSIZA                   PICTURE X.
+           05  FSIZI                       PIC X(10).
+           05  FTYPL                       COMP PIC S9(4).
+           05  FTYPF                       PICTURE X.
+           05  FILLER REDEFINES FTYPF.
+               10  FTYPA                   PICTURE X.
+           05  FTYPI                       PIC X(10).
+           05  FCDTL                       COMP PIC S9(4).
+           05  FCDTF                       PICTURE X.
+           05  FILLER REDEFINES FCDTF.
+               10  FCDTA                   PICTURE X.
+           05  FCDTI                       PIC X(10).
+           05  FMDTL                       COMP PIC S9(4).
+           05  FMDTF                       PICTURE X.
+           05  FILLER REDEFINES FMDTF.
+               10  FMDTA                   PICTURE X.
+           05  FMDTI                       PIC X(10).
+           05  FDIRL                       COMP PIC S9(4).
+           05  FDIRF                       PICTURE X.
+           05  FILLER REDEFINES FDIRF.
+               10  FDIRA                   PICTURE X.
+           05  FDIRI                       PIC X(50).
+           05  MSGL                        COMP PIC S9(4).
+           05  MSGF                        PICTURE X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                    PICTURE X.
+           05  MSGI                        PIC X(79).
+
+       01  AFMOLN1O REDEFINES AFMOLN1I.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  FNAMO                       PIC X(50).
+           05  FILLER                      PIC X(03).
+           05  FSIZO                       PIC X(10).
+           05  FILLER                      PIC X(03).
+           05  FTYPO                       PIC X(10).
+           05  FILLER                      PIC X(03).
+           05  FCDTO                       PIC X(10).
+           05  FILLER                      PIC X(03).
+           05  FMDTO                       PIC X(10).
+           05  FILLER                      PIC X(03).
+           05  FDIRO                       PIC X(50).
+           05  FILLER                      PIC X(03).
+           05  MSGO                        PIC X(79).
