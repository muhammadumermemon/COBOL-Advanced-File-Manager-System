@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMARCH
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE FILE-ARCHIVE FILE
+      *                   (FILE.ARCHIVE).  SAME PHYSICAL LAYOUT AS
+      *                   FILE-STATUS-RECORD (COPYBOOK AFMFSTAT) SO AN
+      *                   ARCHIVED ENTRY CAN BE MOVED ACROSS WITHOUT
+      *                   REFORMATTING.  FIELDS ARE PREFIXED ARC- SO
+      *                   THIS COPYBOOK CAN COEXIST IN THE SAME
+      *                   PROGRAM AS AFMFSTAT WITHOUT AMBIGUOUS DATA
+      *                   NAMES.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *    2026-08-09 JHM   RECLAIMED THE RESERVE FILLER AS
+      *                     ARC-FILE-DIRECTORY-NAME, WIDENED TO MATCH
+      *                     DIRECTORY-NAME (COPYBOOK AFMDIRL), SO AN
+      *                     ARCHIVED ENTRY KEEPS ITS DIRECTORY TAG.
+      *****************************************************************
+       01  FILE-ARCHIVE-RECORD.
+           05  ARC-FILE-NAME              PIC X(50).
+           05  ARC-FILE-SIZE              PIC 9(10).
+           05  ARC-FILE-TYPE              PIC X(10).
+           05  ARC-FILE-CREATION-DATE     PIC X(10).
+           05  ARC-FILE-MODIFICATION-DATE PIC X(10).
+           05  ARC-FILE-DIRECTORY-NAME    PIC X(50).
