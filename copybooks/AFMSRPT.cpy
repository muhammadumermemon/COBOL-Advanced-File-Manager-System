@@ -0,0 +1,34 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMSRPT
+      *    DESCRIPTION..  RECORD LAYOUT USED BY THE FILE-TYPE
+      *                   CONTROL-BREAK SUMMARY REPORT TO SORT AND
+      *                   RE-READ THE FILE-STATUS CATALOG IN
+      *                   FILE-TYPE / FILE-NAME SEQUENCE.  SAME
+      *                   PHYSICAL LENGTH AS FILE-STATUS-RECORD
+      *                   (COPYBOOK AFMFSTAT) SO THE CATALOG CAN BE
+      *                   SORTED DIRECTLY WITHOUT REFORMATTING.
+      *                   RECORD-NAME IS RENAMED BY THE COPY
+      *                   REPLACING CLAUSE OF EACH USING PROGRAM SO
+      *                   THE SD AND ITS ASSOCIATED WORK FILE CAN
+      *                   EACH HAVE A UNIQUE 01-LEVEL NAME.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *    2026-08-09 JHM   RECLAIMED THE RESERVE FILLER AS
+      *                     SRT-FILE-DIRECTORY-NAME SO THE SAME WORK
+      *                     FILE CAN ALSO BE SORTED INTO DIRECTORY-
+      *                     NAME SEQUENCE FOR THE CATALOG/DIRECTORY-
+      *                     LISTING RECONCILIATION RUN.
+      *    2026-08-09 JHM   WIDENED SRT-FILE-DIRECTORY-NAME TO
+      *                     PIC X(50) TO MATCH THE WIDENED
+      *                     FILE-DIRECTORY-NAME (COPYBOOK AFMFSTAT).
+      *****************************************************************
+       01  RECORD-NAME.
+           05  SRT-FILE-NAME               PIC X(50).
+           05  SRT-FILE-SIZE               PIC 9(10).
+           05  SRT-FILE-TYPE               PIC X(10).
+           05  SRT-FILE-CREATION-DATE      PIC X(10).
+           05  SRT-FILE-MODIFICATION-DATE  PIC X(10).
+           05  SRT-FILE-DIRECTORY-NAME     PIC X(50).
