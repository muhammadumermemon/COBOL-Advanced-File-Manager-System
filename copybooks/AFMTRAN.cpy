@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMTRAN
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE BATCH TRANSACTION
+      *                   INPUT FILE (TRANS.INPUT) USED BY THE
+      *                   NIGHTLY CATALOG MAINTENANCE RUN.  EACH
+      *                   RECORD REQUESTS ONE CREATE OR DELETE
+      *                   AGAINST THE FILE-STATUS CATALOG.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TRANS-SEQUENCE-NUMBER       PIC 9(08).
+           05  TRANS-ACTION-CODE           PIC X(06).
+               88  TRANS-ACTION-CREATE                VALUE "CREATE".
+               88  TRANS-ACTION-DELETE                VALUE "DELETE".
+           05  TRANS-FILE-NAME             PIC X(50).
+           05  TRANS-FILE-SIZE             PIC 9(10).
+           05  TRANS-FILE-TYPE             PIC X(10).
+           05  FILLER                      PIC X(10).
