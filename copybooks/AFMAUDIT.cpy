@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMAUDIT
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE AUDIT-TRAIL FILE
+      *                   (AUDIT.TRAIL).  ONE RECORD IS WRITTEN FOR
+      *                   EVERY CREATE OR DELETE MADE AGAINST THE
+      *                   FILE-STATUS CATALOG, FOR CHANGE-CONTROL
+      *                   REVIEW.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AUDIT-FILE-NAME             PIC X(50).
+           05  AUDIT-ACTION-CODE           PIC X(06).
+               88  AUDIT-ACTION-CREATE                VALUE "CREATE".
+               88  AUDIT-ACTION-DELETE                VALUE "DELETE".
+           05  AUDIT-TIMESTAMP.
+               10  AUDIT-DATE              PIC X(10).
+               10  AUDIT-TIME              PIC X(08).
+           05  AUDIT-OPERATOR-ID           PIC X(08).
+           05  FILLER                      PIC X(10).
