@@ -0,0 +1,32 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMEXTR
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE FILE-STATUS CATALOG
+      *                   EXTRACT (FILE.EXTRACT) PRODUCED FOR THE
+      *                   DOWNSTREAM STORAGE-INVENTORY SYSTEM.  ONE
+      *                   DETAIL RECORD PER CATALOGED FILE, FOLLOWED
+      *                   BY A SINGLE TRAILER RECORD.  THE INVENTORY
+      *                   TEAM CODES AGAINST THIS COPYBOOK RATHER
+      *                   THAN AGAINST FILE-STATUS DIRECTLY.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  FILE-EXTRACT-RECORD.
+           05  EXTR-RECORD-TYPE            PIC X(01).
+               88  EXTR-DETAIL-RECORD                 VALUE "D".
+               88  EXTR-TRAILER-RECORD                VALUE "T".
+           05  EXTR-DETAIL.
+               10  EXTR-FILE-NAME          PIC X(50).
+               10  EXTR-FILE-SIZE          PIC 9(10).
+               10  EXTR-FILE-TYPE          PIC X(10).
+               10  EXTR-FILE-CREATION-DATE PIC X(10).
+               10  EXTR-FILE-MODIFICATION-DATE
+                                           PIC X(10).
+               10  FILLER                  PIC X(10).
+           05  EXTR-TRAILER REDEFINES EXTR-DETAIL.
+               10  EXTR-TRAILER-RECORD-COUNT
+                                           PIC 9(10).
+               10  EXTR-TRAILER-TOTAL-SIZE PIC 9(15).
+               10  FILLER                  PIC X(65).
