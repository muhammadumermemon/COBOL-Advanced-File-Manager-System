@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMDSRT
+      *    DESCRIPTION..  RECORD LAYOUT USED TO SORT THE DIRECTORY-
+      *                   LISTING FILE INTO DIRECTORY-NAME SEQUENCE
+      *                   FOR THE FILE-STATUS/DIRECTORY-LISTING
+      *                   RECONCILIATION RUN.  SAME PHYSICAL LENGTH
+      *                   AS DIRECTORY-LISTING-RECORD (COPYBOOK
+      *                   AFMDIRL).  RECORD-NAME IS RENAMED BY THE
+      *                   COPY REPLACING CLAUSE OF EACH USING PROGRAM
+      *                   SO THE SD AND ITS ASSOCIATED WORK FILE CAN
+      *                   EACH HAVE A UNIQUE 01-LEVEL NAME.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  RECORD-NAME.
+           05  DRT-DIRECTORY-NAME          PIC X(50).
+           05  DRT-DIRECTORY-PATH          PIC X(100).
