@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMFSTAT
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE FILE-STATUS CATALOG
+      *                   (FILE.STATUS).  ONE ENTRY PER CATALOGED
+      *                   FILE.  SHARED BY ALL PROGRAMS THAT READ OR
+      *                   MAINTAIN THE CATALOG.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK - EXTRACTED FROM THE
+      *                     FD IN-LINE IN ADVANCED-FILE-MANAGER.
+      *    2026-08-08 JHM   RECLAIMED PART OF THE RESERVE FILLER AS
+      *                     FILE-DIRECTORY-NAME SO EACH CATALOG ENTRY
+      *                     CAN BE TIED BACK TO THE DIRECTORY-LISTING
+      *                     ENTRY IT WAS CREATED UNDER.
+      *    2026-08-09 JHM   WIDENED FILE-DIRECTORY-NAME TO PIC X(50)
+      *                     TO MATCH DIRECTORY-NAME (COPYBOOK AFMDIRL)
+      *                     - THE X(18) WIDTH WAS TRUNCATING LONGER
+      *                     DIRECTORY NAMES AND CAUSING FALSE CATALOG/
+      *                     DIRECTORY-LISTING RECONCILIATION BREAKS.
+      *****************************************************************
+       01  FILE-STATUS-RECORD.
+           05  FILE-NAME                  PIC X(50).
+           05  FILE-SIZE                  PIC 9(10).
+           05  FILE-TYPE                  PIC X(10).
+           05  FILE-CREATION-DATE         PIC X(10).
+           05  FILE-MODIFICATION-DATE     PIC X(10).
+           05  FILE-DIRECTORY-NAME        PIC X(50).
