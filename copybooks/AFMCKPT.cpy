@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMCKPT
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE BATCH CHECKPOINT
+      *                   FILE (CHECKPOINT.FILE).  HOLDS THE
+      *                   SEQUENCE NUMBER OF THE LAST TRANSACTION
+      *                   SUCCESSFULLY APPLIED BY THE NIGHTLY
+      *                   CATALOG MAINTENANCE RUN SO A FAILED RUN
+      *                   CAN RESTART WITHOUT REPROCESSING.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQUENCE-NUMBER   PIC 9(08).
+           05  CKPT-RUN-DATE               PIC X(10).
+           05  CKPT-RUN-TIME               PIC X(08).
+           05  FILLER                      PIC X(10).
