@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    COPYBOOK.....  AFMDIRL
+      *    DESCRIPTION..  RECORD LAYOUT FOR THE DIRECTORY-LISTING
+      *                   FILE (DIRECTORY.LISTING).  SHARED BY ALL
+      *                   PROGRAMS THAT READ OR MAINTAIN THE
+      *                   CATALOG OF KNOWN STORAGE DIRECTORIES.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    ---------  ----  ----------------------------------------
+      *    2026-08-08 JHM   ORIGINAL COPYBOOK - EXTRACTED FROM THE
+      *                     FD IN-LINE IN ADVANCED-FILE-MANAGER.
+      *****************************************************************
+       01  DIRECTORY-LISTING-RECORD.
+           05  DIRECTORY-NAME              PIC X(50).
+           05  DIRECTORY-PATH              PIC X(100).
