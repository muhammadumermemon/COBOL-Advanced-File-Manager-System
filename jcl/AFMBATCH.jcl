@@ -0,0 +1,45 @@
+//AFMBATCH JOB (ACCTNO),'FILE MGMT-BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JCL MEMBER..  AFMBATCH
+//* DESCRIPTION.  NIGHTLY CATALOG MAINTENANCE RUN FOR THE
+//*               ADVANCED-FILE-MANAGER PROGRAM.  DRIVES THE
+//*               FILE-STATUS CATALOG FROM THE TRANSACTION FILE
+//*               (TRANS.INPUT) BUILT BY THE UPSTREAM EXTRACT JOB.
+//*               THE RUN IS RESTARTABLE - IF STEP AFM010 ABENDS
+//*               OR IS CANCELLED, RESUBMIT THIS SAME JCL AND THE
+//*               PROGRAM WILL SKIP TRANSACTIONS ALREADY APPLIED,
+//*               PICKING UP AFTER THE LAST TRANSACTION RECORDED
+//*               IN CHECKPOINT.FILE.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* ---------  ----  -------------------------------------------
+//* 2026-08-08 JHM   ORIGINAL JCL FOR THE BATCH TRANSACTION RUN.
+//* 2026-08-09 JHM   NOTED WHY PGM= BELOW DOES NOT MATCH THE
+//*                   PROGRAM-ID (SEE COMMENT AT THE EXEC CARD).
+//*****************************************************************
+//*
+//* PGM=ADVFLMGR IS THE 8-CHARACTER LOAD-MODULE ALIAS ESTABLISHED
+//* AT LINK-EDIT TIME FOR PROGRAM-ID ADVANCED-FILE-MANAGER - A PDS
+//* LOAD LIBRARY MEMBER NAME CANNOT EXCEED 8 CHARACTERS, WHILE A
+//* COBOL PROGRAM-ID CAN, SO THE LINKAGE EDITOR NAME/ALIAS CONTROL
+//* STATEMENTS FOR THIS LOAD MODULE CARRY BOTH NAMES. SEE THE BIND
+//* JOB THAT BUILDS PROD.FILEMGR.LOADLIB FOR THE ACTUAL NAME/ALIAS
+//* STATEMENTS - THIS JOB ONLY EXECUTES THE ALREADY-LINKED MODULE.
+//*
+//AFM010   EXEC PGM=ADVFLMGR,PARM='BATCH',REGION=0M
+//STEPLIB  DD   DSN=PROD.FILEMGR.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//* THE PROGRAM OPENS FILE-STATUS, DIRECTORY-LISTING, AUDIT-TRAIL,
+//* TRANS-FILE AND CHECKPOINT-FILE BY THEIR FIXED LITERAL FILE
+//* NAMES (SEE FILE-CONTROL IN ADVANCED-FILE-MANAGER) RATHER THAN
+//* BY JCL-ALLOCATED DDNAMES, SO NO DD STATEMENTS ARE REQUIRED FOR
+//* THOSE DATA SETS - THEY MUST SIMPLY EXIST IN THE PROGRAM'S
+//* CURRENT WORKING DIRECTORY BEFORE THIS STEP RUNS. TRANS.INPUT
+//* IS BUILT BY THE UPSTREAM EXTRACT JOB; CHECKPOINT.FILE IS
+//* MAINTAINED BY THIS PROGRAM ACROSS RESTARTS AND SHOULD NOT BE
+//* DELETED BETWEEN RUNS OF THE SAME TRANSACTION FILE.
+//*
