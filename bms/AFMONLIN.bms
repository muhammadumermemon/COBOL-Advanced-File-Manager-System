@@ -0,0 +1,99 @@
+***************************************************************** 00010000
+*    BMS MEMBER...  AFMONLIN                                      00020000
+*    DESCRIPTION..  MAPSET FOR THE ONLINE CATALOG MAINTENANCE     00030000
+*                   TRANSACTION (AFMO).  ONE MAP, AFMOLN1,        00040000
+*                   PRESENTING FILE-NAME/FILE-SIZE/FILE-TYPE AS   00050000
+*                   EDITABLE FIELDS WITH PF-KEY ACTIONS FOR       00060000
+*                   CREATE, DELETE AND LIST, SO THE               00070000
+*                   CATALOG CAN BE MAINTAINED WITHOUT GOING       00080000
+*                   THROUGH THE CONSOLE COMMAND PROMPT.           00090000
+*                                                                  00100000
+*    MODIFICATION HISTORY                                         00110000
+*    DATE       INIT  DESCRIPTION                                 00120000
+*    ---------  ----  ----------------------------------------    00130000
+*    2026-08-09 JHM   ORIGINAL MAPSET.                             00140000
+*    2026-08-09 JHM   WIDENED FDIR TO LENGTH=50 TO MATCH THE       00141000
+*                      WIDENED FDIRI/FDIRO (COPYBOOK AFMOLN1) AND   00142000
+*                      FIXED LEFTOVER "INQUIRE (LIST)" WORDING      00143000
+*                      ABOVE TO MATCH THE LIST-ONLY PF-KEY LEGEND.  00144000
+***************************************************************** 00150000
+AFMONLIN DFHMSD TYPE=&SYSPARM,                                  X  00160000
+               MODE=INOUT,                                      X  00170000
+               LANG=COBOL,                                      X  00180000
+               STORAGE=AUTO,                                    X  00190000
+               TIOAPFX=YES,                                     X  00200000
+               CTRL=(FREEKB,FRSET)                                 00210000
+*
+AFMOLN1  DFHMDI SIZE=(24,80),                                   X  00220000
+               LINE=1,                                          X  00230000
+               COLUMN=1                                            00240000
+*
+         DFHMDF POS=(1,1),                                      X  00250000
+               LENGTH=40,                                        X  00260000
+               ATTRB=(PROT,NORM),                                X  00270000
+               INITIAL='ADVANCED FILE MANAGER - CATALOG MAINT'
+*
+         DFHMDF POS=(1,60),                                     X  00280000
+               LENGTH=19,                                        X  00290000
+               ATTRB=(PROT,NORM),                                X  00300000
+               INITIAL='TRANSACTION: AFMO'
+*
+         DFHMDF POS=(3,1),                                      X  00310000
+               LENGTH=10,                                        X  00320000
+               ATTRB=(PROT,NORM),                                X  00330000
+               INITIAL='FILE NAME:'
+FNAM     DFHMDF POS=(3,12),                                     X  00340000
+               LENGTH=50,                                        X  00350000
+               ATTRB=(UNPROT,IC,FSET)
+*
+         DFHMDF POS=(4,1),                                      X  00360000
+               LENGTH=10,                                        X  00370000
+               ATTRB=(PROT,NORM),                                X  00380000
+               INITIAL='FILE SIZE:'
+FSIZ     DFHMDF POS=(4,12),                                     X  00390000
+               LENGTH=10,                                        X  00400000
+               ATTRB=(UNPROT,NUM,FSET)
+*
+         DFHMDF POS=(5,1),                                      X  00410000
+               LENGTH=10,                                        X  00420000
+               ATTRB=(PROT,NORM),                                X  00430000
+               INITIAL='FILE TYPE:'
+FTYP     DFHMDF POS=(5,12),                                     X  00440000
+               LENGTH=10,                                        X  00450000
+               ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(6,1),                                      X  00460000
+               LENGTH=16,                                        X  00470000
+               ATTRB=(PROT,NORM),                                X  00480000
+               INITIAL='CREATION DATE:  '
+FCDT     DFHMDF POS=(6,18),                                     X  00490000
+               LENGTH=10,                                        X  00500000
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(7,1),                                      X  00510000
+               LENGTH=16,                                        X  00520000
+               ATTRB=(PROT,NORM),                                X  00530000
+               INITIAL='MODIFIED DATE:  '
+FMDT     DFHMDF POS=(7,18),                                     X  00540000
+               LENGTH=10,                                        X  00550000
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(8,1),                                      X  00560000
+               LENGTH=16,                                        X  00570000
+               ATTRB=(PROT,NORM),                                X  00580000
+               INITIAL='DIRECTORY:      '
+FDIR     DFHMDF POS=(8,18),                                     X  00590000
+               LENGTH=50,                                        X  00600000
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(22,1),                                     X  00610000
+               LENGTH=78,                                        X  00620000
+               ATTRB=(PROT,BRT),                                 X  00630000
+               INITIAL='PF1=CREATE  PF2=DELETE  PF5=LIST  PF3=EXIT'
+*
+MSG      DFHMDF POS=(24,1),                                     X  00640000
+               LENGTH=79,                                        X  00650000
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL                                         00660000
+         END                                                       00670000
