@@ -1,122 +1,1408 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ADVANCED-FILE-MANAGER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT FILE-STATUS ASSIGN TO "FILE.STATUS".
-           SELECT FILE-CONTENT ASSIGN TO "FILE.CONTENT".
-           SELECT DIRECTORY-LISTING ASSIGN TO "DIRECTORY.LISTING".
-
-       DATA DIVISION.
-       FILE SECTION.
-
-           FD  FILE-STATUS.
-           01  FILE-STATUS-RECORD.
-               05  FILE-NAME            PIC X(50).
-               05  FILE-SIZE             PIC 9(10).
-               05  FILE-TYPE             PIC X(10).
-               05  FILE-CREATION-DATE   PIC X(10).
-               05  FILE-MODIFICATION-DATE PIC X(10).
-
-           FD  FILE-CONTENT.
-           01  FILE-CONTENT-RECORD.
-               05  FILE-CONTENT-DATA    PIC X(100).
-
-           FD  DIRECTORY-LISTING.
-           01  DIRECTORY-LISTING-RECORD.
-               05  DIRECTORY-NAME        PIC X(50).
-               05  DIRECTORY-PATH         PIC X(100).
-
-       WORKING-STORAGE SECTION.
-
-           01  COMMAND-LINE            PIC X(100).
-           01  CURRENT-DIRECTORY       PIC X(100).
-           01  FILE-NAME-INPUT         PIC X(50).
-           01  FILE-SIZE-INPUT          PIC 9(10).
-           01  FILE-TYPE-INPUT          PIC X(10).
-           01  FILE-CONTENT-INPUT       PIC X(100).
-           01  DIRECTORY-PATH-INPUT     PIC X(100).
-
-           01  ERROR-MESSAGE             PIC X(100).
-           01  SUCCESS-MESSAGE            PIC X(100).
-
-           01  FILE-STATUS-FLAG         PIC X(1).
-           01  DIRECTORY-LISTING-FLAG   PIC X(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROGRAM.
-
-           DISPLAY "ADVANCED FILE MANAGER".
-           DISPLAY "------------------------".
-
-           PERFORM GET-CURRENT-DIRECTORY.
-
-           PERFORM DISPLAY-COMMAND-LINE.
-
-           ACCEPT COMMAND-LINE.
-
-           IF COMMAND-LINE = "LIST"
-               PERFORM DISPLAY-FILE-LIST
-           ELSE IF COMMAND-LINE = "CREATE"
-               PERFORM CREATE-NEW-FILE
-           ELSE IF COMMAND-LINE = "DELETE"
-               PERFORM DELETE-FILE
-           ELSE IF COMMAND-LINE = "DIRECTORY"
-               PERFORM DISPLAY-DIRECTORY-LISTING
-           ELSE IF COMMAND-LINE = "EXIT"
-               PERFORM TERMINATE-PROGRAM
-           ELSE
-               DISPLAY "INVALID COMMAND".
-
-           GOBACK.
-
-       GET-CURRENT-DIRECTORY.
-           MOVE "C:\TEMP" TO CURRENT-DIRECTORY.
-
-       DISPLAY-COMMAND-LINE.
-           DISPLAY "Enter command (LIST, CREATE, DELETE, DIRECTORY, EXIT): ".
-
-       DISPLAY-FILE-LIST.
-           OPEN INPUT FILE-STATUS.
-           READ FILE-STATUS.
-           PERFORM UNTIL FILE-STATUS-RECORD = SPACES
-               DISPLAY FILE-NAME
-               DISPLAY FILE-SIZE
-               DISPLAY FILE-TYPE
-               DISPLAY FILE-CREATION-DATE
-               DISPLAY FILE-MODIFICATION-DATE
-               READ FILE-STATUS
-           END-PERFORM.
-           CLOSE FILE-STATUS.
-
-       CREATE-NEW-FILE.
-           DISPLAY "Enter file name: ".
-           ACCEPT FILE-NAME-INPUT.
-           DISPLAY "Enter file size: ".
-           ACCEPT FILE-SIZE-INPUT.
-           DISPLAY "Enter file type: ".
-           ACCEPT FILE-TYPE-INPUT.
-           OPEN OUTPUT FILE-CONTENT.
-           WRITE FILE-CONTENT-RECORD FROM FILE-CONTENT-INPUT.
-           CLOSE FILE-CONTENT.
-
-       DELETE-FILE.
-           DISPLAY "Enter file name: ".
-           ACCEPT FILE-NAME-INPUT.
-           DELETE FILE-CONTENT.
-
-       DISPLAY-DIRECTORY-LISTING.
-           OPEN INPUT DIRECTORY-LISTING.
-           READ DIRECTORY-LISTING.
-           PERFORM UNTIL DIRECTORY-LISTING-RECORD = SPACES
-               DISPLAY DIRECTORY-NAME
-               DISPLAY DIRECTORY-PATH
-               READ DIRECTORY-LISTING
-           END-PERFORM.
-           CLOSE DIRECTORY-LISTING.
-
-       TERMINATE-PROGRAM.
-           DISPLAY "Exiting program...".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ADVANCED-FILE-MANAGER.
+000300 AUTHOR.        J H MORALES.
+000400 INSTALLATION.  DATA CENTER SERVICES - FILE MANAGEMENT GROUP.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+
+000700*****************************************************************
+000800*    MODIFICATION HISTORY
+000900*    DATE       INIT  DESCRIPTION
+001000*    ---------  ----  ----------------------------------------
+001100*    2024-02-11 JHM   ORIGINAL PROGRAM.
+001200*    2026-08-08 JHM   FILE-STATUS CATALOG CONVERTED TO AN
+001300*                     INDEXED FILE KEYED ON FILE-NAME SO
+001400*                     CREATE AND DELETE CAN TARGET ONE ENTRY
+001500*                     BY NAME INSTEAD OF THE WHOLE DATASET.
+001600*    2026-08-08 JHM   ADDED THE AUDIT-TRAIL FILE AND THE
+001700*                     AUDIT COMMAND FOR CHANGE-CONTROL REVIEW
+001800*                     OF CATALOG ADDS AND DELETES.
+001900*    2026-08-08 JHM   ADDED A BATCH-MODE RUN (PARM=BATCH) THAT
+002000*                     APPLIES CREATE/DELETE TRANSACTIONS FROM
+002100*                     TRANS.INPUT WITH CHECKPOINT/RESTART VIA
+002200*                     CHECKPOINT.FILE FOR THE NIGHTLY CATALOG
+002300*                     MAINTENANCE JOB.
+002400*    2026-08-08 JHM   ADDED THE REPORT COMMAND - A CONTROL-BREAK
+002500*                     SUMMARY OF THE CATALOG BY FILE-TYPE WITH
+002600*                     COUNT/SIZE SUBTOTALS AND A GRAND TOTAL.
+002700*    2026-08-08 JHM   ADDED EDITING OF CREATE-NEW-FILE INPUT
+002800*                     (FILE NAME, SIZE AND TYPE) AGAINST THE
+002900*                     CATALOG BEFORE THE ENTRY IS ACCEPTED.
+003000*    2026-08-08 JHM   ADDED THE RECONCILE COMMAND TO MATCH THE
+003100*                     FILE-STATUS CATALOG AGAINST THE DIRECTORY-
+003200*                     LISTING FILE AND REPORT ENTRIES CATALOGED
+003300*                     BUT NOT ON DISK OR ON DISK BUT NOT
+003400*                     CATALOGED.
+003500*    2026-08-08 JHM   ADDED THE ARCHIVE COMMAND AND THE FILE-
+003600*                     ARCHIVE FILE TO MOVE AGED ENTRIES OUT OF
+003700*                     THE LIVE FILE-STATUS CATALOG BY A CUTOFF
+003800*                     DATE.
+003900*    2026-08-08 JHM   REPLACED THE HARD-CODED C:\TEMP CURRENT
+004000*                     DIRECTORY WITH SUPPORT FOR MULTIPLE
+004100*                     CONFIGURED DIRECTORIES (VIA DIRECTORY-
+004200*                     LISTING) AND A SWITCH-DIRECTORY COMMAND;
+004300*                     TAGGED EACH NEW CATALOG ENTRY WITH THE
+004400*                     DIRECTORY IT WAS CREATED UNDER.
+004500*    2026-08-09 JHM   ADDED THE EXPORT COMMAND - WRITES THE
+004600*                     FILE-STATUS CATALOG TO A FIXED-FORMAT
+004700*                     EXTRACT (FILE.EXTRACT) WITH A TRAILER
+004800*                     RECORD, FOR PICKUP BY THE DOWNSTREAM
+004900*                     STORAGE-INVENTORY SYSTEM.
+005000*****************************************************************
+
+005010 ENVIRONMENT DIVISION.
+005020 CONFIGURATION SECTION.
+005030 SOURCE-COMPUTER.  IBM-370.
+005040 OBJECT-COMPUTER.  IBM-370.
+
+005050 INPUT-OUTPUT SECTION.
+005060 FILE-CONTROL.
+
+005200     SELECT FILE-STATUS ASSIGN TO "FILE.STATUS"
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS DYNAMIC
+005500         RECORD KEY IS FILE-NAME
+005600         FILE STATUS IS AFM-FSTAT-IOSTAT.
+
+006000     SELECT DIRECTORY-LISTING ASSIGN TO "DIRECTORY.LISTING"
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS AFM-DIRL-IOSTAT.
+
+006300     SELECT AUDIT-TRAIL ASSIGN TO "AUDIT.TRAIL"
+006400         ORGANIZATION IS SEQUENTIAL
+006500         FILE STATUS IS AFM-AUDIT-IOSTAT.
+
+006600     SELECT TRANS-FILE ASSIGN TO "TRANS.INPUT"
+006700         ORGANIZATION IS SEQUENTIAL
+006800         FILE STATUS IS AFM-TRANS-IOSTAT.
+
+006900     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.FILE"
+007000         ORGANIZATION IS SEQUENTIAL
+007100         FILE STATUS IS AFM-CKPT-IOSTAT.
+
+007200     SELECT FILE-ARCHIVE ASSIGN TO "FILE.ARCHIVE"
+007300         ORGANIZATION IS SEQUENTIAL
+007400         FILE STATUS IS AFM-ARCH-IOSTAT.
+
+007500     SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+
+007600     SELECT SORT-OUTPUT-FILE ASSIGN TO "FILE.RPTSRT"
+007700         ORGANIZATION IS SEQUENTIAL
+007800         FILE STATUS IS AFM-RPTSRT-IOSTAT.
+
+007900     SELECT DIR-SORT-WORK-FILE ASSIGN TO "DRTWK01".
+
+008000     SELECT DIR-SORT-OUTPUT-FILE ASSIGN TO "DIRECTORY.RECON"
+008100         ORGANIZATION IS SEQUENTIAL
+008200         FILE STATUS IS AFM-DRTSRT-IOSTAT.
+
+008210     SELECT EXTRACT-FILE ASSIGN TO "FILE.EXTRACT"
+008220         ORGANIZATION IS SEQUENTIAL
+008230         FILE STATUS IS AFM-EXTR-IOSTAT.
+
+008300 DATA DIVISION.
+008400 FILE SECTION.
+
+008500 FD  FILE-STATUS
+008600         LABEL RECORDS ARE STANDARD.
+008700     COPY AFMFSTAT.
+
+009200 FD  DIRECTORY-LISTING
+009300         LABEL RECORDS ARE STANDARD.
+009400     COPY AFMDIRL.
+
+009500 FD  AUDIT-TRAIL
+009600         LABEL RECORDS ARE STANDARD.
+009700     COPY AFMAUDIT.
+
+009800 FD  TRANS-FILE
+009900         LABEL RECORDS ARE STANDARD.
+010000     COPY AFMTRAN.
+
+010100 FD  CHECKPOINT-FILE
+010200         LABEL RECORDS ARE STANDARD.
+010300     COPY AFMCKPT.
+
+010400 FD  FILE-ARCHIVE
+010500         LABEL RECORDS ARE STANDARD.
+010600     COPY AFMARCH.
+
+010650 FD  EXTRACT-FILE
+010660         LABEL RECORDS ARE STANDARD.
+010670     COPY AFMEXTR.
+
+010700 SD  SORT-WORK-FILE.
+010800     COPY AFMSRPT REPLACING ==RECORD-NAME== BY ==SD-SORT-RECORD==.
+
+010900 FD  SORT-OUTPUT-FILE
+011000         LABEL RECORDS ARE STANDARD.
+011100     COPY AFMSRPT REPLACING ==RECORD-NAME== BY ==SORT-RECORD==.
+
+011200 SD  DIR-SORT-WORK-FILE.
+011300     COPY AFMDSRT REPLACING ==RECORD-NAME==
+011400         BY ==SD-DIR-SORT-RECORD==.
+
+011500 FD  DIR-SORT-OUTPUT-FILE
+011600         LABEL RECORDS ARE STANDARD.
+011700     COPY AFMDSRT REPLACING ==RECORD-NAME==
+011800         BY ==DIR-SORT-RECORD==.
+
+011900 WORKING-STORAGE SECTION.
+
+012000*----------------------------------------------------------------
+012100*    OPERATOR / PROMPT FIELDS (UNCHANGED FROM ORIGINAL PROGRAM)
+012200*----------------------------------------------------------------
+012300 01  OPERATOR-COMMAND           PIC X(100).
+012400 01  CURRENT-DIRECTORY          PIC X(100).
+012500 01  FILE-NAME-INPUT            PIC X(50).
+012600 01  FILE-SIZE-INPUT            PIC 9(10).
+012700 01  FILE-TYPE-INPUT            PIC X(10).
+012900 01  DIRECTORY-PATH-INPUT       PIC X(100).
+
+013000*----------------------------------------------------------------
+013100*    MULTIPLE-DIRECTORY SUPPORT WORK FIELDS
+013200*----------------------------------------------------------------
+013300 01  CURRENT-DIRECTORY-NAME     PIC X(50).
+013400 01  DIRECTORY-NAME-INPUT       PIC X(50).
+
+013500 01  ERROR-MESSAGE              PIC X(100).
+013600 01  SUCCESS-MESSAGE            PIC X(100).
+
+013700 01  FILE-STATUS-FLAG           PIC X(01)   VALUE "N".
+013800         88  NO-MORE-FILE-STATUS                VALUE "Y".
+013900 01  DIRECTORY-LISTING-FLAG     PIC X(01)   VALUE "N".
+014000         88  NO-MORE-DIRECTORY-LISTING          VALUE "Y".
+014100 01  AFM-AUDIT-EOF-FLAG         PIC X(01)   VALUE "N".
+014200         88  NO-MORE-AUDIT-RECORDS              VALUE "Y".
+014300 01  AFM-TRANS-EOF-FLAG         PIC X(01)   VALUE "N".
+014400         88  NO-MORE-TRANSACTIONS               VALUE "Y".
+
+014500*----------------------------------------------------------------
+014600*    FILE I/O STATUS FIELDS
+014700*----------------------------------------------------------------
+014800 01  AFM-FSTAT-IOSTAT           PIC X(02).
+014900         88  AFM-FSTAT-OK                       VALUE "00".
+015000         88  AFM-FSTAT-DUPLICATE                VALUE "22".
+015100         88  AFM-FSTAT-NOTFOUND                 VALUE "23".
+015300 01  AFM-DIRL-IOSTAT            PIC X(02).
+015400 01  AFM-AUDIT-IOSTAT           PIC X(02).
+015500 01  AFM-TRANS-IOSTAT           PIC X(02).
+015600 01  AFM-CKPT-IOSTAT            PIC X(02).
+015700 01  AFM-ARCH-IOSTAT            PIC X(02).
+015750 01  AFM-EXTR-IOSTAT            PIC X(02).
+
+015800 01  AFM-TODAY-YYYYMMDD         PIC 9(08).
+015900 01  AFM-TODAY-DISPLAY.
+016000         05  AFM-TODAY-YYYY         PIC X(04).
+016100         05  FILLER                 PIC X(01)   VALUE "-".
+016200         05  AFM-TODAY-MM           PIC X(02).
+016300         05  FILLER                 PIC X(01)   VALUE "-".
+016400         05  AFM-TODAY-DD           PIC X(02).
+
+016500*----------------------------------------------------------------
+016600*    AUDIT TRAIL WORK FIELDS
+016700*----------------------------------------------------------------
+016800 01  AFM-NOW-TIME               PIC 9(08).
+016900 01  AFM-NOW-TIME-DISPLAY.
+017000         05  AFM-NOW-HH             PIC X(02).
+017100         05  FILLER                 PIC X(01)   VALUE ":".
+017200         05  AFM-NOW-MM             PIC X(02).
+017300         05  FILLER                 PIC X(01)   VALUE ":".
+017400         05  AFM-NOW-SS             PIC X(02).
+017500 01  AFM-AUDIT-ACTION           PIC X(06).
+017600 01  AFM-OPERATOR-ID            PIC X(08).
+
+017700*----------------------------------------------------------------
+017800*    BATCH-MODE WORK FIELDS
+017900*----------------------------------------------------------------
+018000 01  AFM-RUN-MODE               PIC X(05)   VALUE SPACES.
+018100         88  AFM-RUN-MODE-IS-BATCH              VALUE "BATCH".
+018200 01  AFM-LAST-SEQUENCE-PROCESSED PIC 9(08)  VALUE ZERO.
+018300 01  AFM-CHECKPOINT-INTERVAL   PIC 9(05)   VALUE 50.
+018400 01  AFM-RECORDS-SINCE-CHECKPOINT
+018500                                    PIC 9(05)   COMP VALUE ZERO.
+
+018600*----------------------------------------------------------------
+018700*    FILE-TYPE CONTROL-BREAK REPORT WORK FIELDS
+018800*----------------------------------------------------------------
+018900 01  AFM-RPTSRT-IOSTAT          PIC X(02).
+019000 01  AFM-SORT-EOF-FLAG          PIC X(01)   VALUE "N".
+019100         88  NO-MORE-SORT-RECORDS               VALUE "Y".
+019200 01  AFM-BREAK-FILE-TYPE        PIC X(10)   VALUE SPACES.
+019300 01  AFM-TYPE-COUNT             PIC 9(05)   COMP VALUE ZERO.
+019400 01  AFM-TYPE-SIZE-TOTAL        PIC 9(12)   COMP VALUE ZERO.
+019500 01  AFM-GRAND-COUNT            PIC 9(05)   COMP VALUE ZERO.
+019600 01  AFM-GRAND-SIZE-TOTAL       PIC 9(12)   COMP VALUE ZERO.
+
+019700*----------------------------------------------------------------
+019800*    CREATE-NEW-FILE VALIDATION WORK FIELDS
+019900*----------------------------------------------------------------
+020000 01  AFM-VALID-FILE-TYPE-TABLE.
+020100         05  FILLER                 PIC X(10)   VALUE "TXT".
+020200         05  FILLER                 PIC X(10)   VALUE "DAT".
+020300         05  FILLER                 PIC X(10)   VALUE "BIN".
+020400         05  FILLER                 PIC X(10)   VALUE "DOC".
+020500         05  FILLER                 PIC X(10)   VALUE "PDF".
+020600         05  FILLER                 PIC X(10)   VALUE "CSV".
+020700         05  FILLER                 PIC X(10)   VALUE "LOG".
+020800 01  AFM-VALID-FILE-TYPES REDEFINES AFM-VALID-FILE-TYPE-TABLE.
+020900         05  AFM-VALID-FILE-TYPE    PIC X(10)
+021000             OCCURS 7 TIMES INDEXED BY AFM-TYPE-IDX.
+
+021100*----------------------------------------------------------------
+021200*    CATALOG / DIRECTORY-LISTING RECONCILIATION WORK FIELDS
+021300*----------------------------------------------------------------
+021400 01  AFM-DRTSRT-IOSTAT          PIC X(02).
+021500 01  AFM-DIR-SORT-EOF-FLAG      PIC X(01)   VALUE "N".
+021600         88  NO-MORE-DIR-SORT-RECORDS           VALUE "Y".
+021700 01  AFM-RECON-MATCHED-COUNT    PIC 9(05)   COMP VALUE ZERO.
+021800 01  AFM-RECON-ORPHAN-CATALOG-COUNT
+021900                                    PIC 9(05)   COMP VALUE ZERO.
+022000 01  AFM-RECON-ORPHAN-DISK-COUNT
+022100                                    PIC 9(05)   COMP VALUE ZERO.
+
+022200*----------------------------------------------------------------
+022300*    RETENTION / ARCHIVE WORK FIELDS
+022400*----------------------------------------------------------------
+022500 01  AFM-ARCHIVE-CUTOFF-DATE    PIC X(10).
+022600 01  AFM-ARCHIVE-COUNT          PIC 9(05)   COMP VALUE ZERO.
+
+022610*----------------------------------------------------------------
+022620*    CATALOG EXTRACT WORK FIELDS
+022630*----------------------------------------------------------------
+022640 01  AFM-EXTRACT-RECORD-COUNT   PIC 9(10)   COMP VALUE ZERO.
+022650 01  AFM-EXTRACT-SIZE-TOTAL     PIC 9(15)   COMP VALUE ZERO.
+
+022660 LINKAGE SECTION.
+022670*----------------------------------------------------------------
+022680*    PARM TEXT FROM THE EXEC CARD (SEE JCL MEMBER AFMBATCH) -
+022690*    "BATCH" SELECTS THE UNATTENDED TRANSACTION-FILE RUN.  MVS
+022692*    PRESENTS THE PARM TEXT PREFIXED BY A 2-BYTE BINARY HALFWORD
+022693*    GIVING ITS LENGTH, SO THE FIRST LINKAGE ITEM IS SPLIT INTO
+022694*    THE LENGTH HALFWORD AND THE TEXT THAT FOLLOWS IT.
+022695*----------------------------------------------------------------
+022696 01  LK-PARM.
+022697     05  LK-PARM-LEN             PIC S9(4)  COMP.
+022698     05  LK-PARM-TEXT            PIC X(78).
+
+022700 PROCEDURE DIVISION USING LK-PARM.
+
+022800*****************************************************************
+022900*    0000-MAIN-LINE
+023000*    PROGRAM MAINLINE.  RUNS ONE INTERACTIVE COMMAND PER
+023100*    EXECUTION, OR, WHEN STARTED WITH A "BATCH" PARAMETER,
+023200*    DRIVES THE UNATTENDED TRANSACTION-FILE CATALOG
+023300*    MAINTENANCE RUN.
+023400*****************************************************************
+023500 0000-MAIN-LINE.
+
+023600     PERFORM 1000-INITIALIZE
+023700         THRU 1000-EXIT.
+
+023800     IF AFM-RUN-MODE-IS-BATCH
+023900         PERFORM 2500-BATCH-DRIVER
+024000             THRU 2500-EXIT
+024100         GO TO 0000-EXIT
+024200     END-IF.
+
+024300     PERFORM 3000-DISPLAY-COMMAND-PROMPT
+024400         THRU 3000-EXIT.
+
+024500     ACCEPT OPERATOR-COMMAND.
+
+024600     IF OPERATOR-COMMAND = "LIST"
+024700         PERFORM 4000-DISPLAY-FILE-LIST
+024800             THRU 4000-EXIT
+024900     ELSE
+025000     IF OPERATOR-COMMAND = "CREATE"
+025100         PERFORM 5000-CREATE-NEW-FILE
+025200             THRU 5000-EXIT
+025300     ELSE
+025400     IF OPERATOR-COMMAND = "DELETE"
+025500         PERFORM 6000-DELETE-FILE
+025600             THRU 6000-EXIT
+025700     ELSE
+025800     IF OPERATOR-COMMAND = "DIRECTORY"
+025900         PERFORM 7000-DISPLAY-DIRECTORY-LISTING
+026000             THRU 7000-EXIT
+026100     ELSE
+026200     IF OPERATOR-COMMAND = "EXIT"
+026300         PERFORM 8000-TERMINATE-PROGRAM
+026400             THRU 8000-EXIT
+026500     ELSE
+026600     IF OPERATOR-COMMAND = "AUDIT"
+026700         PERFORM 7500-DISPLAY-AUDIT-TRAIL
+026800             THRU 7500-EXIT
+026900     ELSE
+027000     IF OPERATOR-COMMAND = "REPORT"
+027100         PERFORM 7800-DISPLAY-FILE-TYPE-REPORT
+027200             THRU 7800-EXIT
+027300     ELSE
+027400     IF OPERATOR-COMMAND = "RECONCILE"
+027500         PERFORM 7900-RECONCILE-CATALOG
+027600             THRU 7900-EXIT
+027700     ELSE
+027800     IF OPERATOR-COMMAND = "ARCHIVE"
+027900         PERFORM 8100-ARCHIVE-AGED-FILES
+028000             THRU 8100-EXIT
+028100     ELSE
+028200     IF OPERATOR-COMMAND = "SWITCH-DIRECTORY"
+028300         PERFORM 7200-SWITCH-DIRECTORY
+028400             THRU 7200-EXIT
+028500     ELSE
+028550     IF OPERATOR-COMMAND = "EXPORT"
+028560         PERFORM 8200-EXPORT-CATALOG-EXTRACT
+028570             THRU 8200-EXIT
+028580     ELSE
+028600         DISPLAY "INVALID COMMAND".
+
+028700     GO TO 0000-EXIT.
+
+028800 0000-EXIT.
+028900     GOBACK.
+
+029000*****************************************************************
+029100*    1000-INITIALIZE
+029200*****************************************************************
+029300 1000-INITIALIZE.
+
+029400     DISPLAY "ADVANCED FILE MANAGER".
+029500     DISPLAY "------------------------".
+
+029600     IF LK-PARM-LEN > 0
+029610         MOVE LK-PARM-TEXT(1:LK-PARM-LEN) TO AFM-RUN-MODE
+029620     END-IF.
+
+029700     PERFORM 2000-GET-CURRENT-DIRECTORY
+029800         THRU 2000-EXIT.
+
+029900 1000-EXIT.
+030000     EXIT.
+
+030100*****************************************************************
+030200*    2000-GET-CURRENT-DIRECTORY
+030300*    ESTABLISHES THE STARTUP CURRENT DIRECTORY FROM THE FIRST
+030400*    ENTRY IN THE DIRECTORY-LISTING CONFIGURATION FILE, SO THE
+030500*    PROGRAM CAN MANAGE MORE THAN ONE STORAGE LOCATION.  FALLS
+030600*    BACK TO THE ORIGINAL HARD-CODED DIRECTORY WHEN NO
+030700*    DIRECTORY-LISTING ENTRIES EXIST YET.  THE OPERATOR CAN
+030800*    SELECT A DIFFERENT CONFIGURED DIRECTORY AT ANY TIME WITH
+030900*    THE SWITCH-DIRECTORY COMMAND (SEE 7200-SWITCH-DIRECTORY).
+031000*****************************************************************
+031100 2000-GET-CURRENT-DIRECTORY.
+
+031200     MOVE "C:\TEMP" TO CURRENT-DIRECTORY.
+031300     MOVE SPACES TO CURRENT-DIRECTORY-NAME.
+
+031400     MOVE "N" TO DIRECTORY-LISTING-FLAG.
+031500     OPEN INPUT DIRECTORY-LISTING.
+031520     IF AFM-DIRL-IOSTAT = "35"
+031540         CLOSE DIRECTORY-LISTING
+031550         OPEN OUTPUT DIRECTORY-LISTING
+031560         CLOSE DIRECTORY-LISTING
+031580         OPEN INPUT DIRECTORY-LISTING
+031590     END-IF.
+031600     PERFORM 7100-READ-NEXT-DIRECTORY
+031700         THRU 7100-EXIT.
+031800     IF NOT NO-MORE-DIRECTORY-LISTING
+031900         MOVE DIRECTORY-PATH TO CURRENT-DIRECTORY
+032000         MOVE DIRECTORY-NAME TO CURRENT-DIRECTORY-NAME
+032100     END-IF.
+032200     CLOSE DIRECTORY-LISTING.
+
+032300 2000-EXIT.
+032400     EXIT.
+
+032500*****************************************************************
+032600*    2500-BATCH-DRIVER
+032700*    UNATTENDED CATALOG MAINTENANCE RUN.  READS TRANS-FILE
+032800*    SEQUENTIALLY AND APPLIES EACH CREATE/DELETE TRANSACTION
+032900*    WHOSE SEQUENCE NUMBER IS GREATER THAN THE LAST ONE
+033000*    RECORDED ON THE CHECKPOINT FILE, WRITING A NEW CHECKPOINT
+033100*    EVERY AFM-CHECKPOINT-INTERVAL RECORDS SO A FAILED RUN CAN
+033200*    BE RESTARTED WITHOUT REPROCESSING THE WHOLE FILE.
+033300*****************************************************************
+033400 2500-BATCH-DRIVER.
+
+033500     PERFORM 2800-READ-LAST-CHECKPOINT
+033600         THRU 2800-EXIT.
+
+033700     MOVE "N" TO AFM-TRANS-EOF-FLAG.
+033800     OPEN INPUT TRANS-FILE.
+033900     IF AFM-TRANS-IOSTAT = "35"
+034000         DISPLAY "TRANSACTION INPUT FILE NOT FOUND - TRANS.INPUT"
+034100         GO TO 2500-EXIT
+034200     END-IF.
+
+034300     MOVE ZERO TO AFM-RECORDS-SINCE-CHECKPOINT.
+
+034400     PERFORM 2600-READ-NEXT-TRANSACTION
+034500         THRU 2600-EXIT.
+
+034600     PERFORM UNTIL NO-MORE-TRANSACTIONS
+034700         IF TRANS-SEQUENCE-NUMBER > AFM-LAST-SEQUENCE-PROCESSED
+034800             PERFORM 2700-APPLY-TRANSACTION
+034900                 THRU 2700-EXIT
+035000             MOVE TRANS-SEQUENCE-NUMBER
+035100                 TO AFM-LAST-SEQUENCE-PROCESSED
+035200             ADD 1 TO AFM-RECORDS-SINCE-CHECKPOINT
+035300             IF AFM-RECORDS-SINCE-CHECKPOINT
+035400                     >= AFM-CHECKPOINT-INTERVAL
+035500                 PERFORM 2900-WRITE-CHECKPOINT
+035600                     THRU 2900-EXIT
+035700                 MOVE ZERO TO AFM-RECORDS-SINCE-CHECKPOINT
+035800             END-IF
+035900         END-IF
+036000         PERFORM 2600-READ-NEXT-TRANSACTION
+036100             THRU 2600-EXIT
+036200     END-PERFORM.
+
+036300     CLOSE TRANS-FILE.
+036400     PERFORM 2900-WRITE-CHECKPOINT
+036500         THRU 2900-EXIT.
+
+036600 2500-EXIT.
+036700     EXIT.
+
+036800 2600-READ-NEXT-TRANSACTION.
+
+036900     READ TRANS-FILE
+037000         AT END
+037100             SET NO-MORE-TRANSACTIONS TO TRUE
+037200     END-READ.
+
+037300 2600-EXIT.
+037400     EXIT.
+
+037500*****************************************************************
+037600*    2700-APPLY-TRANSACTION
+037700*****************************************************************
+037800 2700-APPLY-TRANSACTION.
+
+037900     EVALUATE TRUE
+038000         WHEN TRANS-ACTION-CREATE
+038100             MOVE TRANS-FILE-NAME TO FILE-NAME-INPUT
+038200             MOVE TRANS-FILE-SIZE TO FILE-SIZE-INPUT
+038300             MOVE TRANS-FILE-TYPE TO FILE-TYPE-INPUT
+038400             PERFORM 5100-PROCESS-CREATE
+038500                 THRU 5100-EXIT
+038600         WHEN TRANS-ACTION-DELETE
+038700             MOVE TRANS-FILE-NAME TO FILE-NAME-INPUT
+038800             PERFORM 6100-PROCESS-DELETE
+038900                 THRU 6100-EXIT
+039000         WHEN OTHER
+039100             DISPLAY "INVALID TRANSACTION ACTION CODE: "
+039200                 TRANS-ACTION-CODE
+039300     END-EVALUATE.
+
+039400 2700-EXIT.
+039500     EXIT.
+
+039600*****************************************************************
+039700*    2800-READ-LAST-CHECKPOINT
+039800*****************************************************************
+039900 2800-READ-LAST-CHECKPOINT.
+
+040000     MOVE ZERO TO AFM-LAST-SEQUENCE-PROCESSED.
+040100     OPEN INPUT CHECKPOINT-FILE.
+040200     IF AFM-CKPT-IOSTAT = "35"
+040300         DISPLAY "NO PRIOR CHECKPOINT - STARTING FROM THE "
+040400             "BEGINNING OF THE TRANSACTION FILE"
+040500     ELSE
+040600         READ CHECKPOINT-FILE
+040700             AT END
+040800                 CONTINUE
+040900         END-READ
+041000         MOVE CKPT-LAST-SEQUENCE-NUMBER
+041100             TO AFM-LAST-SEQUENCE-PROCESSED
+041200         CLOSE CHECKPOINT-FILE
+041300         DISPLAY "RESTARTING AFTER TRANSACTION "
+041400             AFM-LAST-SEQUENCE-PROCESSED
+041500     END-IF.
+
+041600 2800-EXIT.
+041700     EXIT.
+
+041800*****************************************************************
+041900*    2900-WRITE-CHECKPOINT
+042000*****************************************************************
+042100 2900-WRITE-CHECKPOINT.
+
+042200     ACCEPT AFM-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+042230     MOVE AFM-TODAY-YYYYMMDD(1:4) TO AFM-TODAY-YYYY.
+042260     MOVE AFM-TODAY-YYYYMMDD(5:2) TO AFM-TODAY-MM.
+042290     MOVE AFM-TODAY-YYYYMMDD(7:2) TO AFM-TODAY-DD.
+042600     ACCEPT AFM-NOW-TIME FROM TIME.
+042630     MOVE AFM-NOW-TIME(1:2) TO AFM-NOW-HH.
+042660     MOVE AFM-NOW-TIME(3:2) TO AFM-NOW-MM.
+042690     MOVE AFM-NOW-TIME(5:2) TO AFM-NOW-SS.
+
+043000     MOVE SPACES TO CHECKPOINT-RECORD.
+043100     MOVE AFM-LAST-SEQUENCE-PROCESSED
+043200         TO CKPT-LAST-SEQUENCE-NUMBER.
+043300     MOVE AFM-TODAY-DISPLAY    TO CKPT-RUN-DATE.
+043400     MOVE AFM-NOW-TIME-DISPLAY TO CKPT-RUN-TIME.
+
+043500     OPEN OUTPUT CHECKPOINT-FILE.
+043600     WRITE CHECKPOINT-RECORD.
+043700     CLOSE CHECKPOINT-FILE.
+
+043800     DISPLAY "CHECKPOINT WRITTEN THROUGH TRANSACTION "
+043900         AFM-LAST-SEQUENCE-PROCESSED.
+
+044000 2900-EXIT.
+044100     EXIT.
+
+044200*****************************************************************
+044300*    3000-DISPLAY-COMMAND-PROMPT
+044400*****************************************************************
+044500 3000-DISPLAY-COMMAND-PROMPT.
+
+044600     DISPLAY "Enter command (LIST, CREATE, DELETE, DIRECTORY, "
+044700         "AUDIT, REPORT, RECONCILE, ARCHIVE, SWITCH-DIRECTORY, "
+044750         "EXPORT, EXIT): ".
+
+044900 3000-EXIT.
+045000     EXIT.
+
+045100*****************************************************************
+045200*    4000-DISPLAY-FILE-LIST
+045300*****************************************************************
+045400 4000-DISPLAY-FILE-LIST.
+
+045500     MOVE "N" TO FILE-STATUS-FLAG.
+045550     OPEN INPUT FILE-STATUS.
+045560     IF AFM-FSTAT-IOSTAT = "35"
+045570         CLOSE FILE-STATUS
+045580         OPEN OUTPUT FILE-STATUS
+045590         CLOSE FILE-STATUS
+045595         OPEN INPUT FILE-STATUS
+045598     END-IF.
+
+045700     PERFORM 4100-READ-NEXT-FILE-STATUS
+045800         THRU 4100-EXIT.
+
+045900     PERFORM UNTIL NO-MORE-FILE-STATUS
+046000         DISPLAY FILE-NAME
+046100         DISPLAY FILE-SIZE
+046200         DISPLAY FILE-TYPE
+046300         DISPLAY FILE-CREATION-DATE
+046400         DISPLAY FILE-MODIFICATION-DATE
+046500         DISPLAY FILE-DIRECTORY-NAME
+046600         PERFORM 4100-READ-NEXT-FILE-STATUS
+046700             THRU 4100-EXIT
+046800     END-PERFORM.
+
+046900     CLOSE FILE-STATUS.
+
+047000 4000-EXIT.
+047100     EXIT.
+
+047200 4100-READ-NEXT-FILE-STATUS.
+
+047300     READ FILE-STATUS NEXT RECORD
+047400         AT END
+047500             SET NO-MORE-FILE-STATUS TO TRUE
+047600     END-READ.
+
+047700 4100-EXIT.
+047800     EXIT.
+
+047900*****************************************************************
+048000*    5000-CREATE-NEW-FILE
+048100*    ADDS ONE NEW ENTRY TO THE FILE-STATUS CATALOG.  A
+048200*    DUPLICATE-KEY CHECK IS PERFORMED FIRST SO AN EXISTING
+048300*    ENTRY IS NEVER OVERWRITTEN BY CREATE.
+048400*****************************************************************
+048500 5000-CREATE-NEW-FILE.
+
+048600     DISPLAY "Enter file name: ".
+048700     ACCEPT FILE-NAME-INPUT.
+048800     DISPLAY "Enter file size: ".
+048900     ACCEPT FILE-SIZE-INPUT.
+049000     DISPLAY "Enter file type: ".
+049100     ACCEPT FILE-TYPE-INPUT.
+
+049200     PERFORM 5100-PROCESS-CREATE
+049300         THRU 5100-EXIT.
+
+049400 5000-EXIT.
+049500     EXIT.
+
+049600*****************************************************************
+049700*    5100-PROCESS-CREATE
+049800*    CORE CATALOG-ADD LOGIC, SHARED BY THE INTERACTIVE CREATE
+049900*    COMMAND AND THE BATCH TRANSACTION DRIVER.  ON ENTRY,
+050000*    FILE-NAME-INPUT, FILE-SIZE-INPUT AND FILE-TYPE-INPUT ARE
+050100*    ALREADY POPULATED BY THE CALLER.
+050200*****************************************************************
+050300 5100-PROCESS-CREATE.
+
+050400     MOVE SPACES TO ERROR-MESSAGE.
+050500     PERFORM 5150-VALIDATE-CREATE-INPUT
+050600         THRU 5150-EXIT.
+050700     IF ERROR-MESSAGE NOT = SPACES
+050800         DISPLAY ERROR-MESSAGE
+050900         GO TO 5100-EXIT
+051000     END-IF.
+
+051100     ACCEPT AFM-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+051130     MOVE AFM-TODAY-YYYYMMDD(1:4) TO AFM-TODAY-YYYY.
+051160     MOVE AFM-TODAY-YYYYMMDD(5:2) TO AFM-TODAY-MM.
+051190     MOVE AFM-TODAY-YYYYMMDD(7:2) TO AFM-TODAY-DD.
+
+051500     OPEN I-O FILE-STATUS.
+051600     IF AFM-FSTAT-IOSTAT = "35"
+051700         CLOSE FILE-STATUS
+051800         OPEN OUTPUT FILE-STATUS
+051900         CLOSE FILE-STATUS
+052000         OPEN I-O FILE-STATUS
+052100     END-IF.
+
+052200     MOVE FILE-NAME-INPUT TO FILE-NAME.
+052300     READ FILE-STATUS
+052400         KEY IS FILE-NAME
+052500         INVALID KEY
+052600             CONTINUE
+052700     END-READ.
+
+052800     IF AFM-FSTAT-OK
+052900         STRING "FILE ALREADY EXISTS IN CATALOG: "
+053000             FILE-NAME-INPUT DELIMITED BY SIZE
+053100             INTO ERROR-MESSAGE
+053200         DISPLAY ERROR-MESSAGE
+053300     ELSE
+053400         MOVE FILE-NAME-INPUT        TO FILE-NAME
+053500         MOVE FILE-SIZE-INPUT        TO FILE-SIZE
+053600         MOVE FILE-TYPE-INPUT        TO FILE-TYPE
+053700         MOVE AFM-TODAY-DISPLAY      TO FILE-CREATION-DATE
+053800         MOVE AFM-TODAY-DISPLAY      TO FILE-MODIFICATION-DATE
+053900         MOVE CURRENT-DIRECTORY-NAME TO FILE-DIRECTORY-NAME
+054000         WRITE FILE-STATUS-RECORD
+054100             INVALID KEY
+054200                 MOVE "UNABLE TO WRITE CATALOG ENTRY"
+054300                     TO ERROR-MESSAGE
+054400                 DISPLAY ERROR-MESSAGE
+054500             NOT INVALID KEY
+054600                 STRING "FILE CREATED: " FILE-NAME-INPUT
+054700                     DELIMITED BY SIZE INTO SUCCESS-MESSAGE
+054800                 DISPLAY SUCCESS-MESSAGE
+054900                 MOVE "CREATE" TO AFM-AUDIT-ACTION
+055000                 PERFORM 5500-WRITE-AUDIT-RECORD
+055100                     THRU 5500-EXIT
+055200         END-WRITE
+055300     END-IF.
+
+055400     CLOSE FILE-STATUS.
+
+055500 5100-EXIT.
+055600     EXIT.
+
+055700*****************************************************************
+055800*    5150-VALIDATE-CREATE-INPUT
+055900*    EDITS THE FIELDS GATHERED FOR A CREATE BEFORE THE CATALOG
+056000*    IS TOUCHED.  ON RETURN, A NON-BLANK ERROR-MESSAGE MEANS
+056100*    THE CALLER MUST REJECT THE REQUEST WITHOUT WRITING IT.
+056200*****************************************************************
+056300 5150-VALIDATE-CREATE-INPUT.
+
+056400     IF FILE-NAME-INPUT = SPACES
+056500         MOVE "FILE NAME IS REQUIRED" TO ERROR-MESSAGE
+056600         GO TO 5150-EXIT
+056700     END-IF.
+
+056800     IF FILE-SIZE-INPUT NOT NUMERIC
+056900         MOVE "FILE SIZE MUST BE NUMERIC" TO ERROR-MESSAGE
+057000         GO TO 5150-EXIT
+057100     END-IF.
+
+057200     IF FILE-SIZE-INPUT = ZERO
+057300         MOVE "FILE SIZE MUST BE GREATER THAN ZERO"
+057400             TO ERROR-MESSAGE
+057500         GO TO 5150-EXIT
+057600     END-IF.
+
+057700     IF FILE-TYPE-INPUT = SPACES
+057800         MOVE "FILE TYPE IS REQUIRED" TO ERROR-MESSAGE
+057900         GO TO 5150-EXIT
+058000     END-IF.
+
+058100     PERFORM 5160-VALIDATE-FILE-TYPE
+058200         THRU 5160-EXIT.
+
+058300 5150-EXIT.
+058400     EXIT.
+
+058500*****************************************************************
+058600*    5160-VALIDATE-FILE-TYPE
+058700*    CONFIRMS FILE-TYPE-INPUT AGAINST THE TABLE OF FILE TYPES
+058800*    THIS CATALOG ACCEPTS.
+058900*****************************************************************
+059000 5160-VALIDATE-FILE-TYPE.
+
+059100     SET AFM-TYPE-IDX TO 1.
+059200     SEARCH AFM-VALID-FILE-TYPE
+059300         AT END
+059400             MOVE "INVALID FILE TYPE" TO ERROR-MESSAGE
+059500         WHEN AFM-VALID-FILE-TYPE (AFM-TYPE-IDX) = FILE-TYPE-INPUT
+059600             CONTINUE
+059700     END-SEARCH.
+
+059800 5160-EXIT.
+059900     EXIT.
+
+060000*****************************************************************
+060100*    5500-WRITE-AUDIT-RECORD
+060200*    WRITES ONE AUDIT-TRAIL ENTRY FOR THE CATALOG CHANGE JUST
+060300*    MADE BY CREATE-NEW-FILE OR DELETE-FILE.  THE CALLER SETS
+060400*    AFM-AUDIT-ACTION BEFORE PERFORMING THIS PARAGRAPH.
+060500*****************************************************************
+060600 5500-WRITE-AUDIT-RECORD.
+
+060700     ACCEPT AFM-OPERATOR-ID FROM ENVIRONMENT "USER".
+060800     IF AFM-OPERATOR-ID = SPACES
+060900         MOVE "UNKNOWN" TO AFM-OPERATOR-ID
+061000     END-IF.
+
+061100     ACCEPT AFM-NOW-TIME FROM TIME.
+061130     MOVE AFM-NOW-TIME(1:2) TO AFM-NOW-HH.
+061160     MOVE AFM-NOW-TIME(3:2) TO AFM-NOW-MM.
+061190     MOVE AFM-NOW-TIME(5:2) TO AFM-NOW-SS.
+
+061500     MOVE SPACES              TO AUDIT-TRAIL-RECORD.
+061600     MOVE FILE-NAME-INPUT     TO AUDIT-FILE-NAME.
+061700     MOVE AFM-AUDIT-ACTION    TO AUDIT-ACTION-CODE.
+061800     MOVE AFM-TODAY-DISPLAY   TO AUDIT-DATE.
+061900     MOVE AFM-NOW-TIME-DISPLAY TO AUDIT-TIME.
+062000     MOVE AFM-OPERATOR-ID     TO AUDIT-OPERATOR-ID.
+
+062100     OPEN EXTEND AUDIT-TRAIL.
+062200     IF AFM-AUDIT-IOSTAT = "35"
+062300         CLOSE AUDIT-TRAIL
+062400         OPEN OUTPUT AUDIT-TRAIL
+062500     END-IF.
+062600     WRITE AUDIT-TRAIL-RECORD.
+062700     CLOSE AUDIT-TRAIL.
+
+062800 5500-EXIT.
+062900     EXIT.
+
+063000*****************************************************************
+063100*    6000-DELETE-FILE
+063200*    REMOVES ONE ENTRY FROM THE FILE-STATUS CATALOG.  THE
+063300*    ENTRY IS LOCATED WITH A KEYED READ BEFORE THE DELETE SO
+063400*    ONLY THE NAMED RECORD IS EVER REMOVED.
+063500*****************************************************************
+063600 6000-DELETE-FILE.
+
+063700     DISPLAY "Enter file name: ".
+063800     ACCEPT FILE-NAME-INPUT.
+
+063900     PERFORM 6100-PROCESS-DELETE
+064000         THRU 6100-EXIT.
+
+064100 6000-EXIT.
+064200     EXIT.
+
+064300*****************************************************************
+064400*    6100-PROCESS-DELETE
+064500*    CORE CATALOG-REMOVE LOGIC, SHARED BY THE INTERACTIVE
+064600*    DELETE COMMAND AND THE BATCH TRANSACTION DRIVER.  ON
+064700*    ENTRY, FILE-NAME-INPUT IS ALREADY POPULATED BY THE
+064800*    CALLER.
+064900*****************************************************************
+065000 6100-PROCESS-DELETE.
+
+065100     MOVE SPACES TO ERROR-MESSAGE.
+065200     ACCEPT AFM-TODAY-YYYYMMDD FROM DATE YYYYMMDD.
+065230     MOVE AFM-TODAY-YYYYMMDD(1:4) TO AFM-TODAY-YYYY.
+065260     MOVE AFM-TODAY-YYYYMMDD(5:2) TO AFM-TODAY-MM.
+065290     MOVE AFM-TODAY-YYYYMMDD(7:2) TO AFM-TODAY-DD.
+065600     OPEN I-O FILE-STATUS.
+065620     IF AFM-FSTAT-IOSTAT = "35"
+065640         CLOSE FILE-STATUS
+065660         OPEN OUTPUT FILE-STATUS
+065680         CLOSE FILE-STATUS
+065690         OPEN I-O FILE-STATUS
+065695     END-IF.
+
+065700     MOVE FILE-NAME-INPUT TO FILE-NAME.
+065800     READ FILE-STATUS
+065900         KEY IS FILE-NAME
+066000         INVALID KEY
+066100             CONTINUE
+066200     END-READ.
+
+066300     IF AFM-FSTAT-NOTFOUND
+066400         STRING "FILE NOT FOUND IN CATALOG: "
+066500             FILE-NAME-INPUT DELIMITED BY SIZE
+066600             INTO ERROR-MESSAGE
+066700         DISPLAY ERROR-MESSAGE
+066800     ELSE
+066900         DELETE FILE-STATUS RECORD
+067000             INVALID KEY
+067100                 MOVE "UNABLE TO DELETE CATALOG ENTRY"
+067200                     TO ERROR-MESSAGE
+067300                 DISPLAY ERROR-MESSAGE
+067400             NOT INVALID KEY
+067500                 STRING "FILE DELETED: " FILE-NAME-INPUT
+067600                     DELIMITED BY SIZE INTO SUCCESS-MESSAGE
+067700                 DISPLAY SUCCESS-MESSAGE
+067800                 MOVE "DELETE" TO AFM-AUDIT-ACTION
+067900                 PERFORM 5500-WRITE-AUDIT-RECORD
+068000                     THRU 5500-EXIT
+068100         END-DELETE
+068200     END-IF.
+
+068300     CLOSE FILE-STATUS.
+
+068400 6100-EXIT.
+068500     EXIT.
+
+068600*****************************************************************
+068700*    7000-DISPLAY-DIRECTORY-LISTING
+068800*****************************************************************
+068900 7000-DISPLAY-DIRECTORY-LISTING.
+
+069000     MOVE "N" TO DIRECTORY-LISTING-FLAG.
+069100     OPEN INPUT DIRECTORY-LISTING.
+069120     IF AFM-DIRL-IOSTAT = "35"
+069140         CLOSE DIRECTORY-LISTING
+069150         OPEN OUTPUT DIRECTORY-LISTING
+069160         CLOSE DIRECTORY-LISTING
+069180         OPEN INPUT DIRECTORY-LISTING
+069190     END-IF.
+
+069200     PERFORM 7100-READ-NEXT-DIRECTORY
+069300         THRU 7100-EXIT.
+
+069400     PERFORM UNTIL NO-MORE-DIRECTORY-LISTING
+069500         DISPLAY DIRECTORY-NAME
+069600         DISPLAY DIRECTORY-PATH
+069700         PERFORM 7100-READ-NEXT-DIRECTORY
+069800             THRU 7100-EXIT
+069900     END-PERFORM.
+
+070000     CLOSE DIRECTORY-LISTING.
+
+070100 7000-EXIT.
+070200     EXIT.
+
+070300 7100-READ-NEXT-DIRECTORY.
+
+070400     READ DIRECTORY-LISTING
+070500         AT END
+070600             SET NO-MORE-DIRECTORY-LISTING TO TRUE
+070700     END-READ.
+
+070800 7100-EXIT.
+070900     EXIT.
+
+071000*****************************************************************
+071100*    7200-SWITCH-DIRECTORY
+071200*    LOOKS UP AN OPERATOR-SUPPLIED DIRECTORY NAME IN THE
+071300*    DIRECTORY-LISTING CONFIGURATION FILE AND, IF FOUND, MAKES
+071400*    IT THE ACTIVE CURRENT-DIRECTORY FOR SUBSEQUENT CREATE
+071500*    COMMANDS.
+071600*****************************************************************
+071700 7200-SWITCH-DIRECTORY.
+
+071800     DISPLAY "Enter directory name: ".
+071900     ACCEPT DIRECTORY-NAME-INPUT.
+
+072000     MOVE SPACES TO ERROR-MESSAGE.
+072100     MOVE "N" TO DIRECTORY-LISTING-FLAG.
+072200     OPEN INPUT DIRECTORY-LISTING.
+072220     IF AFM-DIRL-IOSTAT = "35"
+072240         CLOSE DIRECTORY-LISTING
+072250         OPEN OUTPUT DIRECTORY-LISTING
+072260         CLOSE DIRECTORY-LISTING
+072280         OPEN INPUT DIRECTORY-LISTING
+072290     END-IF.
+
+072300     PERFORM 7100-READ-NEXT-DIRECTORY
+072400         THRU 7100-EXIT.
+072500     PERFORM UNTIL NO-MORE-DIRECTORY-LISTING
+072600             OR DIRECTORY-NAME = DIRECTORY-NAME-INPUT
+072700         PERFORM 7100-READ-NEXT-DIRECTORY
+072800             THRU 7100-EXIT
+072900     END-PERFORM.
+
+073000     IF NO-MORE-DIRECTORY-LISTING
+073100         MOVE "DIRECTORY NOT FOUND" TO ERROR-MESSAGE
+073200         DISPLAY ERROR-MESSAGE
+073300     ELSE
+073400         MOVE DIRECTORY-PATH        TO CURRENT-DIRECTORY
+073500         MOVE DIRECTORY-NAME        TO CURRENT-DIRECTORY-NAME
+073600         DISPLAY "CURRENT DIRECTORY SET TO: " CURRENT-DIRECTORY
+073700     END-IF.
+
+073800     CLOSE DIRECTORY-LISTING.
+
+073900 7200-EXIT.
+074000     EXIT.
+
+074100*****************************************************************
+074200*    7500-DISPLAY-AUDIT-TRAIL
+074300*    BROWSES THE AUDIT-TRAIL FILE SO CHANGE-CONTROL CAN SEE
+074400*    WHO CREATED OR DELETED EACH CATALOG ENTRY AND WHEN.
+074500*****************************************************************
+074600 7500-DISPLAY-AUDIT-TRAIL.
+
+074700     MOVE "N" TO AFM-AUDIT-EOF-FLAG.
+074800     OPEN INPUT AUDIT-TRAIL.
+074900     IF AFM-AUDIT-IOSTAT = "35"
+075000         DISPLAY "NO AUDIT TRAIL ENTRIES YET"
+075100         CLOSE AUDIT-TRAIL
+075200         GO TO 7500-EXIT
+075300     END-IF.
+
+075400     PERFORM 7600-READ-NEXT-AUDIT-RECORD
+075500         THRU 7600-EXIT.
+
+075600     PERFORM UNTIL NO-MORE-AUDIT-RECORDS
+075700         DISPLAY AUDIT-FILE-NAME
+075800         DISPLAY AUDIT-ACTION-CODE
+075900         DISPLAY AUDIT-DATE
+076000         DISPLAY AUDIT-TIME
+076100         DISPLAY AUDIT-OPERATOR-ID
+076200         PERFORM 7600-READ-NEXT-AUDIT-RECORD
+076300             THRU 7600-EXIT
+076400     END-PERFORM.
+
+076500     CLOSE AUDIT-TRAIL.
+
+076600 7500-EXIT.
+076700     EXIT.
+
+076800 7600-READ-NEXT-AUDIT-RECORD.
+
+076900     READ AUDIT-TRAIL
+077000         AT END
+077100             SET NO-MORE-AUDIT-RECORDS TO TRUE
+077200     END-READ.
+
+077300 7600-EXIT.
+077400     EXIT.
+
+077500*****************************************************************
+077600*    7800-DISPLAY-FILE-TYPE-REPORT
+077700*    CONTROL-BREAK SUMMARY OF THE FILE-STATUS CATALOG BY
+077800*    FILE-TYPE.  THE CATALOG IS SORTED INTO FILE-TYPE / FILE-
+077900*    NAME SEQUENCE, THEN READ SEQUENTIALLY, DISPLAYING A
+078000*    DETAIL LINE PER FILE AND A COUNT/SIZE SUBTOTAL EACH TIME
+078100*    THE FILE-TYPE CHANGES, FOLLOWED BY A GRAND TOTAL.
+078200*****************************************************************
+078300 7800-DISPLAY-FILE-TYPE-REPORT.
+
+078400     PERFORM 7810-SORT-CATALOG-BY-TYPE
+078500         THRU 7810-EXIT.
+
+078600     OPEN INPUT SORT-OUTPUT-FILE.
+078700     MOVE "N" TO AFM-SORT-EOF-FLAG.
+078800     MOVE SPACES TO AFM-BREAK-FILE-TYPE.
+078900     MOVE ZERO TO AFM-TYPE-COUNT AFM-TYPE-SIZE-TOTAL
+079000                  AFM-GRAND-COUNT AFM-GRAND-SIZE-TOTAL.
+
+079100     DISPLAY " ".
+079200     DISPLAY "FILE CATALOG SUMMARY BY FILE TYPE".
+079300     DISPLAY "==================================".
+
+079400     PERFORM 7820-READ-NEXT-SORT-RECORD
+079500         THRU 7820-EXIT.
+
+079600     PERFORM UNTIL NO-MORE-SORT-RECORDS
+079700         IF SRT-FILE-TYPE OF SORT-RECORD NOT = AFM-BREAK-FILE-TYPE
+079800             IF AFM-BREAK-FILE-TYPE NOT = SPACES
+079900                 PERFORM 7840-DISPLAY-TYPE-TOTAL
+080000                     THRU 7840-EXIT
+080100             END-IF
+080200             MOVE SRT-FILE-TYPE OF SORT-RECORD
+080300                 TO AFM-BREAK-FILE-TYPE
+080400             MOVE ZERO TO AFM-TYPE-COUNT AFM-TYPE-SIZE-TOTAL
+080500             PERFORM 7830-DISPLAY-TYPE-HEADER
+080600                 THRU 7830-EXIT
+080700         END-IF
+080800         DISPLAY "    " SRT-FILE-NAME OF SORT-RECORD " "
+080820             SRT-FILE-SIZE OF SORT-RECORD " "
+080840             SRT-FILE-CREATION-DATE OF SORT-RECORD " "
+080860             SRT-FILE-MODIFICATION-DATE OF SORT-RECORD
+081000         ADD 1 TO AFM-TYPE-COUNT
+081100         ADD SRT-FILE-SIZE OF SORT-RECORD TO AFM-TYPE-SIZE-TOTAL
+081200         PERFORM 7820-READ-NEXT-SORT-RECORD
+081300             THRU 7820-EXIT
+081400     END-PERFORM.
+
+081500     IF AFM-BREAK-FILE-TYPE NOT = SPACES
+081600         PERFORM 7840-DISPLAY-TYPE-TOTAL
+081700             THRU 7840-EXIT
+081800     END-IF.
+
+081900     CLOSE SORT-OUTPUT-FILE.
+
+082000     PERFORM 7850-DISPLAY-GRAND-TOTAL
+082100         THRU 7850-EXIT.
+
+082200 7800-EXIT.
+082300     EXIT.
+
+082400 7810-SORT-CATALOG-BY-TYPE.
+
+082410     OPEN INPUT FILE-STATUS.
+082420     IF AFM-FSTAT-IOSTAT = "35"
+082430         CLOSE FILE-STATUS
+082440         OPEN OUTPUT FILE-STATUS
+082450     END-IF.
+082460     CLOSE FILE-STATUS.
+
+082500     SORT SORT-WORK-FILE
+082600         ON ASCENDING KEY SRT-FILE-TYPE OF SD-SORT-RECORD
+082700         ON ASCENDING KEY SRT-FILE-NAME OF SD-SORT-RECORD
+082800         USING FILE-STATUS
+082900         GIVING SORT-OUTPUT-FILE.
+
+083000 7810-EXIT.
+083100     EXIT.
+
+083200 7820-READ-NEXT-SORT-RECORD.
+
+083300     READ SORT-OUTPUT-FILE
+083400         AT END
+083500             SET NO-MORE-SORT-RECORDS TO TRUE
+083600     END-READ.
+
+083700 7820-EXIT.
+083800     EXIT.
+
+083900 7830-DISPLAY-TYPE-HEADER.
+
+084000     DISPLAY " ".
+084100     DISPLAY "FILE TYPE: " SRT-FILE-TYPE OF SORT-RECORD.
+084200     DISPLAY "----------------------------------".
+
+084300 7830-EXIT.
+084400     EXIT.
+
+084500 7840-DISPLAY-TYPE-TOTAL.
+
+084600     DISPLAY "    " AFM-BREAK-FILE-TYPE " TOTALS - COUNT: "
+084700         AFM-TYPE-COUNT " SIZE: " AFM-TYPE-SIZE-TOTAL.
+084800     ADD AFM-TYPE-COUNT TO AFM-GRAND-COUNT.
+084900     ADD AFM-TYPE-SIZE-TOTAL TO AFM-GRAND-SIZE-TOTAL.
+
+085000 7840-EXIT.
+085100     EXIT.
+
+085200 7850-DISPLAY-GRAND-TOTAL.
+
+085300     DISPLAY " ".
+085400     DISPLAY "GRAND TOTALS - FILES: " AFM-GRAND-COUNT
+085500         " SIZE: " AFM-GRAND-SIZE-TOTAL.
+
+085600 7850-EXIT.
+085700     EXIT.
+
+085800*****************************************************************
+085900*    7900-RECONCILE-CATALOG
+086000*    MATCHES EACH CATALOG ENTRY'S FILE-DIRECTORY-NAME AGAINST
+086100*    THE DIRECTORY-LISTING CONFIGURATION FILE (THE SHOP'S LIST
+086200*    OF STORAGE DIRECTORIES THE CATALOG IS ALLOWED TO POINT
+086300*    INTO) TO FIND CATALOG ENTRIES TIED TO A DIRECTORY THAT IS
+086400*    NO LONGER CONFIGURED AND CONFIGURED DIRECTORIES THAT NO
+086500*    CATALOG ENTRY USES.  THE CATALOG IS SORTED INTO
+086600*    FILE-DIRECTORY-NAME SEQUENCE AND DIRECTORY-LISTING INTO
+086700*    DIRECTORY-NAME SEQUENCE SO THE TWO CAN BE MATCH-MERGED -
+086800*    SINCE MANY CATALOG ENTRIES CAN SHARE ONE DIRECTORY, A
+086900*    MATCH ADVANCES ONLY THE CATALOG SIDE, NOT BOTH SIDES.
+087000*****************************************************************
+087100 7900-RECONCILE-CATALOG.
+
+087200     PERFORM 7905-SORT-CATALOG-BY-DIRECTORY
+087300         THRU 7905-EXIT.
+087400     PERFORM 7910-SORT-DIRECTORY-LISTING
+087500         THRU 7910-EXIT.
+
+087600     MOVE ZERO TO AFM-RECON-MATCHED-COUNT
+087700                  AFM-RECON-ORPHAN-CATALOG-COUNT
+087800                  AFM-RECON-ORPHAN-DISK-COUNT.
+
+087900     OPEN INPUT SORT-OUTPUT-FILE.
+088000     MOVE "N" TO AFM-SORT-EOF-FLAG.
+088100     MOVE "N" TO AFM-DIR-SORT-EOF-FLAG.
+088200     OPEN INPUT DIR-SORT-OUTPUT-FILE.
+
+088300     DISPLAY " ".
+088400     DISPLAY "CATALOG / DIRECTORY-LISTING RECONCILIATION".
+088500     DISPLAY "===========================================".
+
+088600     PERFORM 7820-READ-NEXT-SORT-RECORD
+088700         THRU 7820-EXIT.
+088800     PERFORM 7920-READ-NEXT-DIR-SORT-RECORD
+088900         THRU 7920-EXIT.
+
+089000     PERFORM UNTIL NO-MORE-SORT-RECORDS
+089100             AND NO-MORE-DIR-SORT-RECORDS
+089200         EVALUATE TRUE
+089300             WHEN NO-MORE-DIR-SORT-RECORDS
+089400                 PERFORM 7930-REPORT-CATALOG-ORPHAN
+089500                     THRU 7930-EXIT
+089600             WHEN NO-MORE-SORT-RECORDS
+089700                 PERFORM 7940-REPORT-DISK-ORPHAN
+089800                     THRU 7940-EXIT
+089900             WHEN SRT-FILE-DIRECTORY-NAME OF SORT-RECORD =
+090000                     DRT-DIRECTORY-NAME OF DIR-SORT-RECORD
+090100                 ADD 1 TO AFM-RECON-MATCHED-COUNT
+090200                 PERFORM 7820-READ-NEXT-SORT-RECORD
+090300                     THRU 7820-EXIT
+090400             WHEN SRT-FILE-DIRECTORY-NAME OF SORT-RECORD <
+090500                     DRT-DIRECTORY-NAME OF DIR-SORT-RECORD
+090600                 PERFORM 7930-REPORT-CATALOG-ORPHAN
+090700                     THRU 7930-EXIT
+090800             WHEN OTHER
+090900                 PERFORM 7940-REPORT-DISK-ORPHAN
+091000                     THRU 7940-EXIT
+091100         END-EVALUATE
+091200     END-PERFORM.
+
+091300     CLOSE SORT-OUTPUT-FILE.
+091400     CLOSE DIR-SORT-OUTPUT-FILE.
+
+091500     DISPLAY " ".
+091600     DISPLAY "RECONCILIATION TOTALS - MATCHED: "
+091700         AFM-RECON-MATCHED-COUNT
+091800         " CATALOGED BUT NOT ON DISK: "
+091900         AFM-RECON-ORPHAN-CATALOG-COUNT
+092000         " ON DISK BUT NOT CATALOGED: "
+092100         AFM-RECON-ORPHAN-DISK-COUNT.
+
+092200 7900-EXIT.
+092300     EXIT.
+
+092400 7905-SORT-CATALOG-BY-DIRECTORY.
+
+092410     OPEN INPUT FILE-STATUS.
+092420     IF AFM-FSTAT-IOSTAT = "35"
+092430         CLOSE FILE-STATUS
+092440         OPEN OUTPUT FILE-STATUS
+092450     END-IF.
+092460     CLOSE FILE-STATUS.
+
+092500     SORT SORT-WORK-FILE
+092550         ON ASCENDING KEY SRT-FILE-DIRECTORY-NAME
+092600                          OF SD-SORT-RECORD
+092700         ON ASCENDING KEY SRT-FILE-NAME OF SD-SORT-RECORD
+092800         USING FILE-STATUS
+092900         GIVING SORT-OUTPUT-FILE.
+
+093000 7905-EXIT.
+093100     EXIT.
+
+093200 7910-SORT-DIRECTORY-LISTING.
+
+093210     OPEN INPUT DIRECTORY-LISTING.
+093220     IF AFM-DIRL-IOSTAT = "35"
+093230         CLOSE DIRECTORY-LISTING
+093240         OPEN OUTPUT DIRECTORY-LISTING
+093250     END-IF.
+093260     CLOSE DIRECTORY-LISTING.
+
+093300     SORT DIR-SORT-WORK-FILE
+093400         ON ASCENDING KEY SD-DIR-SORT-RECORD
+093500         USING DIRECTORY-LISTING
+093600         GIVING DIR-SORT-OUTPUT-FILE.
+
+093700 7910-EXIT.
+093800     EXIT.
+
+093900 7920-READ-NEXT-DIR-SORT-RECORD.
+
+094000     READ DIR-SORT-OUTPUT-FILE
+094100         AT END
+094200             SET NO-MORE-DIR-SORT-RECORDS TO TRUE
+094300     END-READ.
+
+094400 7920-EXIT.
+094500     EXIT.
+
+094600 7930-REPORT-CATALOG-ORPHAN.
+
+094700     DISPLAY "CATALOGED BUT NOT ON DISK: "
+094800         SRT-FILE-NAME OF SORT-RECORD
+094850         " (DIRECTORY: "
+094900         SRT-FILE-DIRECTORY-NAME OF SORT-RECORD ")".
+095000     ADD 1 TO AFM-RECON-ORPHAN-CATALOG-COUNT.
+095100     PERFORM 7820-READ-NEXT-SORT-RECORD
+095200         THRU 7820-EXIT.
+
+095300 7930-EXIT.
+095400     EXIT.
+
+095500 7940-REPORT-DISK-ORPHAN.
+
+095600     DISPLAY "ON DISK BUT NOT CATALOGED: "
+095700         DRT-DIRECTORY-NAME OF DIR-SORT-RECORD.
+095800     ADD 1 TO AFM-RECON-ORPHAN-DISK-COUNT.
+095900     PERFORM 7920-READ-NEXT-DIR-SORT-RECORD
+096000         THRU 7920-EXIT.
+
+096100 7940-EXIT.
+096200     EXIT.
+
+096300*****************************************************************
+096400*    8100-ARCHIVE-AGED-FILES
+096500*    MOVES ANY FILE-STATUS ENTRY WHOSE FILE-MODIFICATION-DATE
+096600*    IS OLDER THAN AN OPERATOR-SUPPLIED CUTOFF DATE OUT OF THE
+096700*    LIVE CATALOG AND INTO FILE-ARCHIVE, SO THE ACTIVE CATALOG
+096800*    STAYS CURRENT WHILE AGED ENTRIES REMAIN QUERYABLE.  DATES
+096900*    ARE STORED YYYY-MM-DD SO A STRAIGHT ALPHANUMERIC COMPARE
+097000*    IS ALSO A CHRONOLOGICAL COMPARE.
+097100*****************************************************************
+097200 8100-ARCHIVE-AGED-FILES.
+
+097300     DISPLAY "Enter archive cutoff date (YYYY-MM-DD) - entries "
+097400         "modified before this date will be archived: ".
+097500     ACCEPT AFM-ARCHIVE-CUTOFF-DATE.
+
+097600     MOVE ZERO TO AFM-ARCHIVE-COUNT.
+097700     MOVE "N" TO FILE-STATUS-FLAG.
+097800     OPEN I-O FILE-STATUS.
+097820     IF AFM-FSTAT-IOSTAT = "35"
+097840         CLOSE FILE-STATUS
+097850         OPEN OUTPUT FILE-STATUS
+097860         CLOSE FILE-STATUS
+097870         OPEN I-O FILE-STATUS
+097880     END-IF.
+
+097900     OPEN EXTEND FILE-ARCHIVE.
+098000     IF AFM-ARCH-IOSTAT = "35"
+098100         CLOSE FILE-ARCHIVE
+098200         OPEN OUTPUT FILE-ARCHIVE
+098300     END-IF.
+
+098400     PERFORM 4100-READ-NEXT-FILE-STATUS
+098500         THRU 4100-EXIT.
+098600     PERFORM UNTIL NO-MORE-FILE-STATUS
+098700         IF FILE-MODIFICATION-DATE < AFM-ARCHIVE-CUTOFF-DATE
+098800             PERFORM 8110-ARCHIVE-CURRENT-RECORD
+098900                 THRU 8110-EXIT
+099000         END-IF
+099100         PERFORM 4100-READ-NEXT-FILE-STATUS
+099200             THRU 4100-EXIT
+099300     END-PERFORM.
+
+099400     CLOSE FILE-STATUS.
+099500     CLOSE FILE-ARCHIVE.
+
+099600     DISPLAY "FILES ARCHIVED: " AFM-ARCHIVE-COUNT.
+
+099700 8100-EXIT.
+099800     EXIT.
+
+099900 8110-ARCHIVE-CURRENT-RECORD.
+
+100000     MOVE FILE-NAME              TO ARC-FILE-NAME.
+100100     MOVE FILE-SIZE              TO ARC-FILE-SIZE.
+100200     MOVE FILE-TYPE              TO ARC-FILE-TYPE.
+100300     MOVE FILE-CREATION-DATE     TO ARC-FILE-CREATION-DATE.
+100400     MOVE FILE-MODIFICATION-DATE TO ARC-FILE-MODIFICATION-DATE.
+100500     MOVE FILE-DIRECTORY-NAME    TO ARC-FILE-DIRECTORY-NAME.
+100600     WRITE FILE-ARCHIVE-RECORD.
+
+100700     DELETE FILE-STATUS RECORD.
+100800     ADD 1 TO AFM-ARCHIVE-COUNT.
+
+100900 8110-EXIT.
+101000     EXIT.
+
+101020*****************************************************************
+101040*    8200-EXPORT-CATALOG-EXTRACT
+101060*    WRITES THE LIVE FILE-STATUS CATALOG TO THE FIXED-FORMAT
+101080*    FILE.EXTRACT SEQUENTIAL FILE (COPYBOOK AFMEXTR) FOR PICKUP
+101100*    BY THE DOWNSTREAM STORAGE-INVENTORY SYSTEM - ONE DETAIL
+101120*    RECORD PER CATALOG ENTRY FOLLOWED BY A SINGLE TRAILER
+101140*    RECORD CARRYING THE RECORD COUNT AND TOTAL SIZE.
+101160*****************************************************************
+101180 8200-EXPORT-CATALOG-EXTRACT.
+
+101200     MOVE ZERO TO AFM-EXTRACT-RECORD-COUNT.
+101220     MOVE ZERO TO AFM-EXTRACT-SIZE-TOTAL.
+
+101240     MOVE "N" TO FILE-STATUS-FLAG.
+101242     OPEN INPUT FILE-STATUS.
+101244     IF AFM-FSTAT-IOSTAT = "35"
+101246         CLOSE FILE-STATUS
+101248         OPEN OUTPUT FILE-STATUS
+101250         CLOSE FILE-STATUS
+101252         OPEN INPUT FILE-STATUS
+101254     END-IF.
+101280     OPEN OUTPUT EXTRACT-FILE.
+
+101300     PERFORM 4100-READ-NEXT-FILE-STATUS
+101320         THRU 4100-EXIT.
+101340     PERFORM UNTIL NO-MORE-FILE-STATUS
+101360         PERFORM 8210-WRITE-EXTRACT-DETAIL
+101380             THRU 8210-EXIT
+101400         PERFORM 4100-READ-NEXT-FILE-STATUS
+101420             THRU 4100-EXIT
+101440     END-PERFORM.
+
+101460     PERFORM 8220-WRITE-EXTRACT-TRAILER
+101480         THRU 8220-EXIT.
+
+101500     CLOSE FILE-STATUS.
+101520     CLOSE EXTRACT-FILE.
+
+101540     DISPLAY "CATALOG EXTRACT COMPLETE - RECORDS WRITTEN: "
+101560         AFM-EXTRACT-RECORD-COUNT.
+
+101580 8200-EXIT.
+101600     EXIT.
+
+101620 8210-WRITE-EXTRACT-DETAIL.
+
+101640     MOVE SPACES                TO FILE-EXTRACT-RECORD.
+101660     SET EXTR-DETAIL-RECORD     TO TRUE.
+101680     MOVE FILE-NAME              TO EXTR-FILE-NAME.
+101700     MOVE FILE-SIZE              TO EXTR-FILE-SIZE.
+101720     MOVE FILE-TYPE              TO EXTR-FILE-TYPE.
+101740     MOVE FILE-CREATION-DATE     TO EXTR-FILE-CREATION-DATE.
+101760     MOVE FILE-MODIFICATION-DATE TO EXTR-FILE-MODIFICATION-DATE.
+101780     WRITE FILE-EXTRACT-RECORD.
+
+101800     ADD 1 TO AFM-EXTRACT-RECORD-COUNT.
+101820     ADD FILE-SIZE TO AFM-EXTRACT-SIZE-TOTAL.
+
+101840 8210-EXIT.
+101860     EXIT.
+
+101880 8220-WRITE-EXTRACT-TRAILER.
+
+101900     MOVE SPACES                     TO FILE-EXTRACT-RECORD.
+101920     SET EXTR-TRAILER-RECORD         TO TRUE.
+101940     MOVE AFM-EXTRACT-RECORD-COUNT   TO EXTR-TRAILER-RECORD-COUNT.
+101960     MOVE AFM-EXTRACT-SIZE-TOTAL     TO EXTR-TRAILER-TOTAL-SIZE.
+101980     WRITE FILE-EXTRACT-RECORD.
+
+102000 8220-EXIT.
+102020     EXIT.
+
+102040*****************************************************************
+102140*    8000-TERMINATE-PROGRAM
+102240*****************************************************************
+102340 8000-TERMINATE-PROGRAM.
+
+102440     DISPLAY "Exiting program...".
+102540     GO TO 0000-EXIT.
+
+102640 8000-EXIT.
+102740     EXIT.
+
+
+
+
+
+
+
+
+
+
